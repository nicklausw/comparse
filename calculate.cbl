@@ -1,4 +1,9 @@
      *>this does math with the tokens. once parentheses are gona, that is.
+     *>rather than copy the formula into a fresh working list for every
+     *>pass, each pass below collapses a pair of tokens straight into
+     *>the caller's own token_list and calls slide_back to close the
+     *>gap, so a long chain of terms only ever gets shorter, never
+     *>copied, as each operator resolves.
        identification division.
        program-id. calculate.
        environment division.
@@ -7,117 +12,144 @@
        working-storage section.
          01 i usage binary-long value 0.
          01 j usage binary-long value 0.
-         01 d usage binary-long.
-         01 temp_counter usage binary-long value 0.
-         01 temp_list.
-           03 temp_token_type pic x(1) synchronized occurs 2000 times.
-           03 temp_numslist occurs 2000 times.
-             05 temp_num usage pointer synchronized.
-             05 padding5 pic x(750) synchronized.
+         01 trace-label-txt pic x(20) value spaces.
+      *>  display form of an offending token's TOKEN_OFFSET, for
+      *>  appending the formula's own character position onto a
+      *>  Multiple-operators/divide-by-zero error - see TOKEN_OFFSET in
+      *>  token_list.cpy.
+         01 pos-disp pic zzzzzzzz9.
+      *>  resolved bit-width forwarded to slide_back on every fold -
+      *>  see MPO-PRECISION-BITS in mpopts.cpy. a caller too old to
+      *>  know about PRECISION-BITS (mathParse.cbl, still calling this
+      *>  the way it always has) omits it, and gets the same 4984 bits
+      *>  this program always used before that option existed.
+         01 resolved-precision-bits usage binary-long value 4984.
        linkage section.
-         01 token_list.
-           03 token_type pic x(1) value ';' synchronized occurs 2000 times.
-           03 numberslist occurs 2000 times.
-             05 num usage pointer synchronized.
-             05 padding1 pic x(750) synchronized.
+         copy "token_list.cpy".
+
+         copy "outdata.cpy".
 
-       01 outdata.
-         05 outnumber usage pointer synchronized.
-         05 padding3 pic x(750).
-         
        01 c_communication pic x(2000).
        01 passed pic x(1) value 'F'.
+       01 trace-on pic x(1).
+       01 precision-bits usage binary-long.
 
        procedure division
-               using by reference token_list, outdata, c_communication, passed.
-         *> clear variables.
-         perform varying i from 1 by 1 until i = 2000
-           string ';' into temp_token_type(i)
-           call 'mpfr_init2' using by reference temp_num(i) by value 4984 returning nothing
-         end-perform
-         *> first, go through and multiply/divide.
-         move 1 to temp_counter
-         perform varying i from 2 by 1 until token_type(i) = ';'
-           if token_type(i) = '+' or token_type(i) = '-' or
-           token_type(i) = '*' or token_type(i) = '/' then
+               using by reference token_list, outdata, c_communication, passed,
+               optional trace-on, optional precision-bits.
+         move 4984 to resolved-precision-bits
+         if precision-bits is not omitted then
+           move precision-bits to resolved-precision-bits
+         end-if
+         *> exponentiation binds tighter than * / %, so fold every
+         *> '^' pair down to its answer, in place, before the next
+         *> pass ever sees it.
+         move 2 to i
+         perform until token_type(i) = ';'
+           if token_type(i) = '^' then
+             if token_type(i - 1) <> 'N' or token_type(i + 1) <> 'N' then
+               move token_offset(i) to pos-disp
+               string "Error: Multiple operators in a row at position "
+                 pos-disp "." x'00' into c_communication
+               string "F" into passed
+               go to cleanup
+             end-if
+             call 'mpfr_pow' using numberslist(i - 1) numberslist(i - 1)
+               numberslist(i + 1) by value 0 returning nothing
              move i to j
              subtract 1 from j giving j
-             if token_type(j) <> 'N' then
-               string z"Error: Multiple operators in a row." into c_communication
-               string "F" into passed  
+             call 'slide_back' using token_list, j, resolved-precision-bits
+           else
+             add 2 to i giving i
+           end-if
+         end-perform
+
+         if trace-on is not omitted and trace-on = 'T' then
+           move "after ^ pass" to trace-label-txt
+           call 'write_trace' using token_list, trace-label-txt
+         end-if
+
+         *> now multiply, divide and modulo what's left, again folding
+         *> each pair into the left operand and closing the gap.
+         move 2 to i
+         perform until token_type(i) = ';'
+           if token_type(i) = '*' or token_type(i) = '/' or
+           token_type(i) = '%' then
+             if token_type(i - 1) <> 'N' or token_type(i + 1) <> 'N' then
+               move token_offset(i) to pos-disp
+               string "Error: Multiple operators in a row at position "
+                 pos-disp "." x'00' into c_communication
+               string "F" into passed
                go to cleanup
              end-if
-             add 2 to j giving j
-             if token_type(j) <> 'N' then
-               string z"Error: Multiple operators in a row." into c_communication
-               string "F" into passed  
-               go to cleanup
+             if token_type(i) = '*' then
+               call 'mpfr_mul' using numberslist(i - 1) numberslist(i - 1)
+                 numberslist(i + 1) by value 0 returning nothing
+             else
+               call 'mpfr_cmp_si' using numberslist(i + 1) by value 0
+                 returning j
+               if j = 0 then
+                 move token_offset(i) to pos-disp
+                 string "Error: divide by zero at position "
+                   pos-disp "." x'00' into c_communication
+                 string 'F' into passed
+                 go to cleanup
+               end-if
+               if token_type(i) = '/' then
+                 call 'mpfr_div' using numberslist(i - 1) numberslist(i - 1)
+                   numberslist(i + 1) by value 0 returning nothing
+               else
+                 call 'mpfr_fmod' using numberslist(i - 1) numberslist(i - 1)
+                   numberslist(i + 1) by value 0 returning nothing
+               end-if
              end-if
+             move i to j
+             subtract 1 from j giving j
+             call 'slide_back' using token_list, j, resolved-precision-bits
+           else
+             add 2 to i giving i
            end-if
-           if token_type(i) = '+' then
-             call 'mpfr_set' using temp_numslist(temp_counter) outdata by value 0
-             string 'N' into temp_token_type(temp_counter)
-             add 1 to temp_counter giving temp_counter
-             string '+' into temp_token_type(temp_counter)
-             add 1 to temp_counter giving temp_counter
-             string 'N' into temp_token_type(temp_counter)
-             add 1 to i giving i
-             call 'mpfr_set' using outdata numberslist(i) by value 0
-             exit perform cycle
-           else if token_type(i) = '-' then
-             call 'mpfr_set' using temp_numslist(temp_counter) outdata by value 0
-             string 'N' into temp_token_type(temp_counter)
-             add 1 to temp_counter giving temp_counter
-             string '-' into temp_token_type(temp_counter)
-             add 1 to temp_counter giving temp_counter
-             string 'N' into temp_token_type(temp_counter)
-             add 1 to i giving i
-             call 'mpfr_set' using outdata numberslist(i) by value 0
-             exit perform cycle
-           else if token_type(i) = '*' then
-             add 1 to i giving i
-             call 'mpfr_mul' using outnumber outnumber numberslist(i) by value 0 returning nothing
-             exit perform cycle
-           else if token_type(i) = '/' then
-             add 1 to i giving i
-             call 'mpfr_cmp_si' using numberslist(i) by value 0 returning j
-             if j = 0 then
-               string z"Error: divide by zero." into c_communication
-               string 'F' into passed
+         end-perform
+
+         if trace-on is not omitted and trace-on = 'T' then
+           move "after */% pass" to trace-label-txt
+           call 'write_trace' using token_list, trace-label-txt
+         end-if
+
+         *> finally, addition and subtraction - same in-place fold,
+         *> left to right, until only the answer token is left.
+         move 2 to i
+         perform until token_type(i) = ';'
+           if token_type(i) = '+' or token_type(i) = '-' then
+             if token_type(i - 1) <> 'N' or token_type(i + 1) <> 'N' then
+               move token_offset(i) to pos-disp
+               string "Error: Multiple operators in a row at position "
+                 pos-disp "." x'00' into c_communication
+               string "F" into passed
                go to cleanup
              end-if
-             call 'mpfr_div' using outnumber outnumber numberslist(i) by value 0 returning nothing
-             exit perform cycle
-           else if token_type(i) = ';' then
-             exit perform
+             if token_type(i) = '+' then
+               call 'mpfr_add' using numberslist(i - 1) numberslist(i - 1)
+                 numberslist(i + 1) by value 0 returning nothing
+             else
+               call 'mpfr_sub' using numberslist(i - 1) numberslist(i - 1)
+                 numberslist(i + 1) by value 0 returning nothing
+             end-if
+             move i to j
+             subtract 1 from j giving j
+             call 'slide_back' using token_list, j, resolved-precision-bits
+           else
+             add 2 to i giving i
            end-if
          end-perform
 
-         call 'mpfr_set' using temp_numslist(temp_counter) outdata by value 0
-         string 'N' into temp_token_type(temp_counter)
-         add 1 to temp_counter giving temp_counter
-         string ';' into temp_token_type(temp_counter)
-         *> now for addition and subtraction.
-         call 'mpfr_set' using  outdata temp_numslist(1) by value 0
-          perform varying i from 2 by 1 until temp_token_type(i) = ';'
-           if temp_token_type(i) = '+' then
-             add 1 to i giving i
-             call 'mpfr_add' using outnumber outnumber temp_numslist(i) by value 0 returning nothing
-             exit perform cycle
-           else if temp_token_type(i) = '-' then
-             add 1 to i giving i
-             call 'mpfr_sub' using outnumber outnumber temp_numslist(i) by value 0 returning nothing
-             exit perform cycle
-           else if temp_token_type(i) = ';' then
-             exit perform
-           end-if
-         end-perform
+         if trace-on is not omitted and trace-on = 'T' then
+           move "after +/- pass" to trace-label-txt
+           call 'write_trace' using token_list, trace-label-txt
+         end-if
+
+         call 'mpfr_set' using outdata numberslist(1) by value 0
          string 'T' into passed.
 
        cleanup.
-         *> clear variables.
-         perform varying i from 1 by 1 until i = 2000
-           call 'mpfr_clear' using by reference temp_num(i) returning nothing
-         end-perform
-         
          exit program.
