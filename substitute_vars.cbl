@@ -0,0 +1,108 @@
+      *>this runs before math_parse's tokenizer too, alongside
+      *>expand_formula - it copies math_string into a fresh buffer and
+      *>wherever it finds a bare name (PRIME-RATE, FUEL-INDEX, and the
+      *>like) that matches an entry in the caller's table, it splices
+      *>in that entry's value text in place of the name. a name that
+      *>isn't in the table is left exactly as it was, so it falls
+      *>through to the tokenizer's own "Bad symbol" check unchanged.
+       identification division.
+       program-id. substitute_vars.
+       environment division.
+
+       data division.
+       working-storage section.
+         01 src usage binary-long value 1.
+         01 dst usage binary-long value 1.
+         01 name-pos usage binary-long value 0.
+         01 name-start usage binary-long value 0.
+         01 name-len usage binary-long value 0.
+         01 value-len usage binary-long value 0.
+         01 entry-index usage binary-long value 0.
+         01 found-entry usage binary-long value 0.
+
+         01 this-name pic x(20) value spaces.
+         01 expanded pic x(100000) value spaces.
+
+       linkage section.
+         01 math_string pic x(100000).
+         01 string_limit usage binary-long.
+         copy "mpvars.cpy".
+
+       procedure division
+         using by reference math_string, string_limit, math-parse-vars.
+         move spaces to expanded
+         move 1 to dst
+
+         perform varying src from 1 by 1 until src > string_limit
+           if math_string(src:1) = ';' then
+             move ';' to expanded(dst:1)
+             add 1 to dst giving dst
+             exit perform
+           end-if
+      *>   ALPHABETIC-UPPER is A-Z *and space* per the standard class
+      *>   test - rule space out explicitly on both checks below, or a
+      *>   space next to a bare name gets folded into it and the
+      *>   lookup against MPV-NAME never matches.
+           if math_string(src:1) is not alphabetic-upper
+               or math_string(src:1) = space then
+             move math_string(src:1) to expanded(dst:1)
+             add 1 to dst giving dst
+             exit perform cycle
+           end-if
+
+      *>   collect the name - letters, digits and hyphens, same set
+      *>   mpv-name entries are stored in.
+           move spaces to this-name
+           move 0 to name-len
+           move src to name-start
+           perform varying name-pos from src by 1
+               until name-pos > string_limit
+               or math_string(name-pos:1) = space
+               or (math_string(name-pos:1) is not alphabetic-upper and
+                   math_string(name-pos:1) is not numeric and
+                   math_string(name-pos:1) <> '-')
+             if name-len < 20 then
+               add 1 to name-len giving name-len
+               move math_string(name-pos:1) to this-name(name-len:1)
+             end-if
+           end-perform
+           move name-pos to src
+           subtract 1 from src giving src
+
+      *>   look the name up in the caller's table.
+           move 0 to found-entry
+           perform varying entry-index from 1 by 1
+               until entry-index > mpv-count
+             if mpv-name(entry-index) = this-name then
+               move entry-index to found-entry
+               exit perform
+             end-if
+           end-perform
+
+           if found-entry = 0 then
+      *>     not one of ours - copy the name through untouched and let
+      *>     the tokenizer's own validation decide what to do with it.
+             move math_string(name-start:name-len) to
+               expanded(dst:name-len)
+             add name-len to dst giving dst
+           else
+             move 30 to value-len
+             perform until value-len = 0
+                 or mpv-value(found-entry)(value-len:1) <> space
+               subtract 1 from value-len giving value-len
+             end-perform
+             if value-len > 0 then
+               move mpv-value(found-entry)(1:value-len) to
+                 expanded(dst:value-len)
+               add value-len to dst giving dst
+             end-if
+           end-if
+         end-perform
+
+         move expanded to math_string
+      *>   one past the last character written (the ';' itself, on a
+      *>   well-formed formula) - math_parse's own scans all expect
+      *>   string_limit to sit past the terminator, never on it.
+         move dst to string_limit
+
+         exit program.
