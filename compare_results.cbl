@@ -0,0 +1,258 @@
+      *>this reads two of batch_math_parse.cbl's own control reports
+      *>side by side - yesterday's and today's, same formula file run
+      *>through twice - and writes out only the formulas whose answer
+      *>actually moved between the two runs, so a rate-table refresh
+      *>doesn't call for eyeballing two full reports line by line.
+       identification division.
+       program-id. compare_results.
+       environment division.
+       input-output section.
+       file-control.
+         select old-file assign to "RESULTOLD"
+           organization line sequential
+           file status is old-open-status.
+         select new-file assign to "RESULTNEW"
+           organization line sequential
+           file status is new-open-status.
+         select report-file assign to "RESULTDIFF"
+           organization line sequential
+           file status is report-open-status.
+
+       data division.
+       file section.
+       fd old-file.
+         01 old-record pic x(132).
+       fd new-file.
+         01 new-record pic x(132).
+       fd report-file.
+         01 report-record pic x(132).
+
+       working-storage section.
+         01 old-open-status pic x(2) value '00'.
+         01 new-open-status pic x(2) value '00'.
+         01 report-open-status pic x(2) value '00'.
+
+      *>  end-of-file flags for the line-for-line read loop below - not
+      *>  to be confused with the FILE STATUS fields above, which only
+      *>  ever reflect the one OPEN each file gets.
+         01 old-file-status pic x(1) value 'F'.
+         01 new-file-status pic x(1) value 'F'.
+
+         01 old-expr pic x(60).
+         01 old-result pic x(40).
+         01 old-status pic x(4).
+         01 new-expr pic x(60).
+         01 new-result pic x(40).
+         01 new-status pic x(4).
+
+         01 old-is-error pic x(1) value 'F'.
+         01 new-is-error pic x(1) value 'F'.
+
+      *>  comma-stripping scratch, same idea as batch_math_parse.cbl's
+      *>  1200-add-to-impact and reconcile_math.cbl's 3000-strip-commas
+      *>  - math_parse's own formatted answers carry thousands
+      *>  separators mpfr_set_str won't accept.
+         01 clean_src pic x(2000) value spaces.
+         01 clean_dst pic x(2000) value spaces.
+         01 clean_pos usage binary-long value 0.
+         01 clean_out usage binary-long value 0.
+         01 cleaned_old pic x(2000) value spaces.
+         01 cleaned_new pic x(2000) value spaces.
+
+         copy "outdata.cpy"
+           replacing ==outdata==   by ==old-data==
+                     ==outnumber== by ==old-number==.
+         copy "outdata.cpy"
+           replacing ==outdata==   by ==new-data==
+                     ==outnumber== by ==new-number==.
+         copy "outdata.cpy"
+           replacing ==outdata==   by ==delta-data==
+                     ==outnumber== by ==delta-number==.
+
+         01 delta_str pic x(40) value spaces.
+
+         01 formulas_compared usage binary-long value 0.
+         01 formulas_changed usage binary-long value 0.
+         01 formulas_compared_disp pic zzzzzzzz9.
+         01 formulas_changed_disp pic zzzzzzzz9.
+
+         01 heading_line pic x(132).
+         01 total_line pic x(132).
+         01 diff_line pic x(132).
+
+       procedure division.
+       0000-mainline.
+         call 'mpfr_init2' using by reference old-number by value 4984
+           returning nothing
+         call 'mpfr_init2' using by reference new-number by value 4984
+           returning nothing
+         call 'mpfr_init2' using by reference delta-number by value 4984
+           returning nothing
+
+         open input old-file
+         if old-open-status <> '00' then
+           display "Error: could not open RESULTOLD, file status "
+             old-open-status
+           stop run
+         end-if
+         open input new-file
+         if new-open-status <> '00' then
+           display "Error: could not open RESULTNEW, file status "
+             new-open-status
+           stop run
+         end-if
+         open output report-file
+         if report-open-status <> '00' then
+           display "Error: could not open RESULTDIFF, file status "
+             report-open-status
+           stop run
+         end-if
+
+         move spaces to heading_line
+         string "EXPRESSION" '|' "YESTERDAY" '|' "TODAY" '|' "CHANGE"
+           into heading_line
+         write report-record from heading_line
+
+      *>  both reports carry batch_math_parse.cbl's own heading as
+      *>  their first line - step past it in each before the
+      *>  line-for-line comparison below ever starts.
+         read old-file
+           at end
+             string 'T' into old-file-status
+         end-read
+         read new-file
+           at end
+             string 'T' into new-file-status
+         end-read
+
+         perform until old-file-status = 'T' or new-file-status = 'T'
+           read old-file
+             at end
+               string 'T' into old-file-status
+           end-read
+           if old-file-status = 'T' then
+             exit perform
+           end-if
+           read new-file
+             at end
+               string 'T' into new-file-status
+           end-read
+           if new-file-status = 'T' then
+             exit perform
+           end-if
+
+      *>     a row that doesn't carry the pipe characters
+      *>     batch_math_parse.cbl always lays its formula rows down at
+      *>     is the control-totals section at the bottom of the
+      *>     report, not a formula - "same formulas, same order" means
+      *>     both sides reach that section on the same iteration.
+           if old-record(61:1) <> '|' or old-record(102:1) <> '|' or
+               new-record(61:1) <> '|' or new-record(102:1) <> '|' then
+             exit perform
+           end-if
+
+           perform 1000-compare-one-formula
+         end-perform
+
+         move formulas_compared to formulas_compared_disp
+         move formulas_changed to formulas_changed_disp
+         move spaces to total_line
+         string "Formulas compared: " formulas_compared_disp
+           into total_line
+         write report-record from total_line
+         move spaces to total_line
+         string "Formulas changed:  " formulas_changed_disp
+           into total_line
+         write report-record from total_line
+
+         call 'mpfr_clear' using by reference old-number returning nothing
+         call 'mpfr_clear' using by reference new-number returning nothing
+         call 'mpfr_clear' using by reference delta-number returning nothing
+         close old-file
+         close new-file
+         close report-file
+         stop run.
+
+       1000-compare-one-formula.
+         add 1 to formulas_compared giving formulas_compared
+         move old-record(1:60) to old-expr
+         move old-record(62:40) to old-result
+         move old-record(103:4) to old-status
+         move new-record(1:60) to new-expr
+         move new-record(62:40) to new-result
+         move new-record(103:4) to new-status
+
+         if old-result <> new-result then
+           add 1 to formulas_changed giving formulas_changed
+           perform 2000-write-changed-line
+         end-if.
+
+      *>  writes one RESULTDIFF line for a formula whose result text
+      *>  moved - a numeric delta when both sides came back OK, plain
+      *>  before/after text when either side's an error, since there's
+      *>  no meaningful "how much" between an answer and a failure.
+       2000-write-changed-line.
+         string 'F' into old-is-error
+         if old-status(1:4) = "FAIL" then
+           string 'T' into old-is-error
+         end-if
+         string 'F' into new-is-error
+         if new-status(1:4) = "FAIL" then
+           string 'T' into new-is-error
+         end-if
+
+      *>  trimmed to fit RESULTDIFF's own 132-column line - the full,
+      *>  untrimmed fields are what OLD-RESULT/NEW-RESULT and the delta
+      *>  math above worked from, this is just the print of it.
+         move spaces to diff_line
+         if old-is-error = 'F' and new-is-error = 'F' then
+           perform 2100-compute-delta
+           string old-expr(1:40) '|' old-result(1:20) '|'
+             new-result(1:20) '|' delta_str(1:20) into diff_line
+         else
+           string old-expr(1:40) '|' old-result(1:20) '|'
+             new-result(1:20) '|' "status change" into diff_line
+         end-if
+         write report-record from diff_line.
+
+       2100-compute-delta.
+         perform 2110-strip-commas
+         call 'mpfr_set_str' using old-number cleaned_old
+           by value 10 0 returning nothing
+         call 'mpfr_set_str' using new-number cleaned_new
+           by value 10 0 returning nothing
+         call 'mpfr_sub' using delta-number new-number old-number
+           by value 0 returning nothing
+         move spaces to delta_str
+         call 'mpfr_sprintf' using delta_str z"%+.2Rf" delta-number
+           returning nothing
+         inspect delta_str converting x'00' to space.
+
+      *>  OLD-RESULT and NEW-RESULT are space-padded, not
+      *>  x'00'-terminated - strip commas the same way
+      *>  batch_math_parse.cbl's 1200-add-to-impact does for the one
+      *>  result string it has to clean.
+       2110-strip-commas.
+         move old-result to clean_src
+         move spaces to clean_dst
+         move 1 to clean_out
+         perform varying clean_pos from 1 by 1
+             until clean_src(clean_pos:1) = space
+           if clean_src(clean_pos:1) <> ',' then
+             move clean_src(clean_pos:1) to clean_dst(clean_out:1)
+             add 1 to clean_out giving clean_out
+           end-if
+         end-perform
+         string clean_dst(1:clean_out - 1) x'00' into cleaned_old
+
+         move new-result to clean_src
+         move spaces to clean_dst
+         move 1 to clean_out
+         perform varying clean_pos from 1 by 1
+             until clean_src(clean_pos:1) = space
+           if clean_src(clean_pos:1) <> ',' then
+             move clean_src(clean_pos:1) to clean_dst(clean_out:1)
+             add 1 to clean_out giving clean_out
+           end-if
+         end-perform
+         string clean_dst(1:clean_out - 1) x'00' into cleaned_new.
