@@ -0,0 +1,74 @@
+     *>called by calculate and reduce_parentheses whenever MPO-TRACE is
+     *>set, to append one line to MATHTRACE rendering the token list
+     *>as it stands at that point - a running "show your work" record
+     *>an auditor can read top to bottom alongside the formula itself.
+       identification division.
+       program-id. write_trace.
+       environment division.
+       input-output section.
+       file-control.
+         select trace-log assign to "MATHTRACE"
+           organization line sequential
+           file status is trace-file-status.
+
+       data division.
+       file section.
+       fd trace-log.
+         01 trace-record pic x(900).
+
+       working-storage section.
+         01 trace-file-status pic x(2) value '00'.
+         01 counter usage binary-long value 0.
+         01 rendered pic x(800) value spaces.
+         01 rendered-len usage binary-long value 0.
+         01 piece pic x(60) value spaces.
+         01 piece-len usage binary-long value 0.
+         01 trace-date pic 9(8) value 0.
+         01 trace-time pic 9(8) value 0.
+         01 trace-date-disp pic x(10) value spaces.
+         01 trace-time-disp pic x(8) value spaces.
+
+       linkage section.
+         copy "token_list.cpy".
+
+         01 trace-label pic x(20).
+
+       procedure division using token_list, trace-label.
+         move 0 to rendered-len
+         perform varying counter from 1 by 1 until token_type(counter) = ';'
+           if token_type(counter) = 'N' then
+             call 'mpfr_sprintf' using piece z"%.6Rg" num(counter)
+               returning nothing
+             move 0 to piece-len
+             perform until piece(piece-len + 1:1) = x'00' or piece-len = 60
+               add 1 to piece-len giving piece-len
+             end-perform
+           else
+             move token_type(counter) to piece(1:1)
+             move 1 to piece-len
+           end-if
+           move piece(1:piece-len) to rendered(rendered-len + 1:piece-len)
+           add piece-len to rendered-len giving rendered-len
+         end-perform
+
+         accept trace-date from date yyyymmdd
+         accept trace-time from time
+         move trace-date to trace-date-disp
+         move trace-time to trace-time-disp
+
+         move spaces to trace-record
+         string trace-date-disp '|' trace-time-disp '|' trace-label '|'
+           rendered(1:rendered-len) into trace-record
+
+      *>  extend appends to the existing trace; but the very first call
+      *>  in a fresh environment has no trace to extend yet, so fall
+      *>  back to creating it when extend reports "file not found".
+         open extend trace-log
+         if trace-file-status = '35' then
+           open output trace-log
+         end-if
+         write trace-record
+         close trace-log.
+
+       cleanup.
+         exit program.
