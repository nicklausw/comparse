@@ -0,0 +1,125 @@
+      *>  shared per-call options for math_parse. every caller is free
+      *>  to omit this entirely (it's an optional linkage parameter) -
+      *>  a record of all-default values behaves exactly like the old
+      *>  hardcoded math_parse did.
+      *>
+      *>  mpo-decimal-places: digits after the decimal point in the
+      *>    formatted result. -1 means "not specified", i.e. 3.
+      *>
+      *>  mpo-rounding-mode: which way to round the last digit kept.
+      *>    space means "not specified", i.e. N. otherwise one of:
+      *>      N - to nearest, ties to even (the old hardcoded behavior)
+      *>      Z - toward zero (truncate)
+      *>      U - toward positive infinity (ceiling)
+      *>      D - toward negative infinity (floor)
+      *>      Y - away from zero, ties away (ordinary "round half up")
+      *>  mpo-locale: which characters to use for grouping and for the
+      *>    decimal point. space means "not specified", i.e. U. the
+      *>    others:
+      *>      U - U.S. style: ',' groups digits, '.' is the point
+      *>      E - European style: '.' groups digits, ',' is the point
+      *>
+      *>  mpo-job-name: identifies the calling job on the audit log
+      *>    line written for every formula math_parse evaluates.
+      *>    spaces means "not specified", i.e. UNKNOWN.
+      *>
+      *>  mpo-dry-run: 'Y' means only tokenize and validate the formula
+      *>    (bad symbols, unbalanced parentheses, an operator where a
+      *>    number belongs) without starting MPFR or doing any of the
+      *>    arithmetic - C-COMMUNICATION comes back either "Syntax OK."
+      *>    or the same error text a full call would have produced.
+      *>    space means "not specified", i.e. run the formula for real.
+      *>    a dry run isn't a formula actually being evaluated, so it
+      *>    doesn't get a line on the audit log.
+      *>
+      *>  mpo-checkpoint: 'Y' means save the token list to MATHCKPT
+      *>    after every parenthesis this call resolves, so an enormous
+      *>    formula's reduction can pick back up where it left off
+      *>    instead of starting over if the job abends partway through.
+      *>    a call made with this set finds MATHCKPT already there from
+      *>    an earlier, unfinished call resumes the reduction from it
+      *>    instead of re-tokenizing the formula text; either way the
+      *>    save is removed once the call finishes, pass or fail, so a
+      *>    later call never mistakes a finished job's leftovers for
+      *>    one still mid-reduction. space means "not specified", i.e.
+      *>    no checkpointing, same behavior as before this existed.
+      *>
+      *>  mpo-accounting-negative: 'Y' means a negative result comes
+      *>    back wrapped in parentheses, e.g. "(1,234.50)", instead of
+      *>    a leading minus sign - the format several of our downstream
+      *>    extracts expect. space means "not specified", i.e. the
+      *>    leading-minus format used before this existed.
+      *>
+      *>  mpo-currency-code: one of "USD", "GBP", "EUR" prefixes the
+      *>    result with that currency's symbol ($, the pound sign, the
+      *>    euro sign) and forces decimal places to 2 - that currency's
+      *>    convention - regardless of what MPO-DECIMAL-PLACES says, so
+      *>    a result headed straight for a printed customer statement
+      *>    doesn't need a separate formatting pass downstream. the
+      *>    symbol goes right after a leading minus sign or opening
+      *>    accounting parenthesis, same place a teller would write it.
+      *>    spaces means "not specified", i.e. no currency symbol.
+      *>
+      *>  mpo-sci-notation: 'Y' means a result whose decimal exponent
+      *>    reaches MPO-SCI-UPPER-EXP or higher, or - if nonzero -
+      *>    MPO-SCI-LOWER-EXP or lower, comes back in scientific
+      *>    notation ("1.235E+20") instead of comma-grouped fixed-point
+      *>    - fixed-point either overflows the comma-formatting loop's
+      *>    buffer math or prints a meaningless string of zeros once a
+      *>    result gets that large or that small. space means "not
+      *>    specified", i.e. always fixed-point, same as before this
+      *>    existed. a result that stays within the thresholds is
+      *>    unaffected either way.
+      *>
+      *>  mpo-sci-upper-exp / mpo-sci-lower-exp: the decimal-exponent
+      *>    thresholds MPO-SCI-NOTATION switches on. ignored unless
+      *>    MPO-SCI-NOTATION is 'Y'. default to 15 and -5 - a result
+      *>    needs 16+ digits in front of the point, or starts with four
+      *>    or more zeros after it, before this kicks in.
+      *>
+      *>  mpo-precision-bits: the MPFR working precision, in bits, used
+      *>    for every number slot this call allocates - two 2000-entry
+      *>    tables' worth in math_parse.cbl alone, so this is the knob
+      *>    that controls how long a call spends initializing numbers
+      *>    it may never even need before it looks at the formula text.
+      *>    -1 means "not specified", i.e. 200 bits (about 60 decimal
+      *>    digits) - plenty for ordinary rate/charge arithmetic, and
+      *>    far cheaper to set up thousands of times per call than the
+      *>    4984-bit allocation every call used before this existed.
+      *>    pass a larger value - 4984 matches the old behavior exactly
+      *>    - for a calculation that genuinely needs more digits of
+      *>    precision than that, e.g. a long chain of exponents.
+      *>
+      *>  mpo-trace: 'Y' means every parenthesis group reduce_parentheses
+      *>    resolves, and every pass calculate makes over what's left
+      *>    (exponents, then multiply/divide/modulo, then add/subtract),
+      *>    writes a line to MATHTRACE showing the token list at that
+      *>    point - so a disputed result can be walked back through its
+      *>    evaluation step by step instead of just showing the answer.
+      *>    space means "not specified", i.e. no trace, same behavior as
+      *>    before this existed.
+      *>
+      *>  mpo-max-nesting: the deepest a formula's parentheses (and
+      *>    SQRT(...)/ABS(...) groups, which open a group the same way)
+      *>    are allowed to nest before math_parse fails the call with
+      *>    "Parenthesis nesting exceeds limit of N." instead of
+      *>    running PARENTHSIZE, and the TOKEN-LIST/ALT-LIST tables it
+      *>    indexes, past what a badly malformed formula should ever
+      *>    need. -1 means "not specified", i.e. 50 - comfortably
+      *>    deeper than any legitimate rate formula nests, but nowhere
+      *>    near the 2000-entry token tables those formulas share.
+         01 math-parse-options.
+           05 mpo-decimal-places usage binary-long value -1.
+           05 mpo-rounding-mode pic x(1) value space.
+           05 mpo-locale pic x(1) value space.
+           05 mpo-job-name pic x(8) value space.
+           05 mpo-dry-run pic x(1) value space.
+           05 mpo-checkpoint pic x(1) value space.
+           05 mpo-accounting-negative pic x(1) value space.
+           05 mpo-currency-code pic x(3) value spaces.
+           05 mpo-sci-notation pic x(1) value space.
+           05 mpo-sci-upper-exp usage binary-long value 15.
+           05 mpo-sci-lower-exp usage binary-long value -5.
+           05 mpo-trace pic x(1) value space.
+           05 mpo-precision-bits usage binary-long value -1.
+           05 mpo-max-nesting usage binary-long value -1.
