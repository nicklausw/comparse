@@ -0,0 +1,328 @@
+      *>evaluate_condition checks a conditional expression like
+      *>"BALANCE>1000" or "BALANCE>1000 & STATUS=2" and hands back
+      *>TRUE or FALSE instead of a number, so a batch that only needs
+      *>to know whether to flag an account doesn't have to maintain a
+      *>separate rule evaluator. Each side of every comparison is
+      *>handed to math_parse to do the actual arithmetic - the same
+      *>engine, and the same named variables (MATH-PARSE-VARS) a
+      *>formula itself would use - and symbolType.cbl classifies the
+      *>comparison and '&' characters a plain formula never needed.
+       identification division.
+       program-id. evaluate_condition.
+       environment division.
+
+       data division.
+       working-storage section.
+         01 cond_buffer pic x(2000) value spaces.
+         01 content_len usage binary-long value 0.
+         01 counter usage binary-long value 0.
+         01 paren_depth usage binary-long value 0.
+         01 symtype_i pic 9(9) value 0.
+         01 symtype pic 9 value 0.
+
+         01 clause_count usage binary-long value 0.
+         01 clause_start usage binary-long value 1.
+         01 clause_idx usage binary-long value 0.
+      *>  as wide as COND_BUFFER itself - a condition with no '&' at
+      *>  all is one single clause, and neither side of a comparison
+      *>  carries any shorter length limit of its own.
+         01 clause_text occurs 10 times pic x(2000).
+         01 clause_len occurs 10 times usage binary-long value 0.
+
+         01 op_pos usage binary-long value 0.
+         01 op_char pic x(1) value space.
+         01 left_start usage binary-long value 0.
+         01 left_end usage binary-long value 0.
+         01 right_start usage binary-long value 0.
+         01 right_end usage binary-long value 0.
+         01 all_true pic x(1) value 'T'.
+         01 clause_result pic x(1) value 'F'.
+
+         01 left_comm pic x(2000) value spaces.
+         01 right_comm pic x(2000) value spaces.
+         01 left_err usage binary-long value 0.
+         01 right_err usage binary-long value 0.
+         01 clean_left pic x(2000) value spaces.
+         01 clean_right pic x(2000) value spaces.
+         01 strip_src pic x(2000) value spaces.
+         01 strip_dst pic x(2000) value spaces.
+         01 clean_pos usage binary-long value 0.
+         01 clean_out usage binary-long value 0.
+         01 msg_len usage binary-long value 0.
+
+         copy "outdata.cpy"
+           replacing ==outdata==   by ==left_data==
+                     ==outnumber== by ==left_number==.
+         copy "outdata.cpy"
+           replacing ==outdata==   by ==right_data==
+                     ==outnumber== by ==right_number==.
+         01 cmp_result usage binary-long value 0.
+
+         copy "mpopts.cpy".
+         copy "mpcodes.cpy".
+
+       linkage section.
+         01 c_communication pic x(2000) synchronized.
+      *>  optional - the same named rate-table values a formula could
+      *>  use; a bare name on either side of a comparison (e.g.
+      *>  BALANCE) is resolved the same way substitute_vars.cbl
+      *>  resolves one inside math_parse.
+         copy "mpvars.cpy".
+      *>  optional - 'T' or 'F', for a caller that wants to branch
+      *>  without string-matching C-COMMUNICATION. set to 'F' if the
+      *>  condition couldn't be evaluated at all, same as a condition
+      *>  that doesn't hold - check C-COMMUNICATION for "Error:" text
+      *>  to tell the two apart.
+         01 condition-passed pic x(1) synchronized.
+
+       procedure division using by reference c_communication
+           optional math-parse-vars optional condition-passed.
+         move spaces to cond_buffer
+         move c_communication to cond_buffer
+         move "COND" to mpo-job-name
+         move 15 to mpo-decimal-places
+         call 'mpfr_init2' using by reference left_number by value 4984
+           returning nothing
+         call 'mpfr_init2' using by reference right_number by value 4984
+           returning nothing
+
+      *> the condition text may or may not end on a ';' the way a
+      *> formula does - use it as the end marker if it's there,
+      *> otherwise stop at the last non-blank character.
+         move 0 to content_len
+         perform varying counter from 1 by 1 until counter > 2000
+           if cond_buffer(counter:1) = ';' then
+             exit perform
+           end-if
+           if cond_buffer(counter:1) <> space then
+             move counter to content_len
+           end-if
+         end-perform
+
+         if content_len = 0 then
+           string z"Error: empty condition." into c_communication
+           if condition-passed is not omitted then
+             move 'F' to condition-passed
+           end-if
+           go to cleanup
+         end-if
+
+      *> split on every top-level '&' (outside parentheses) - one
+      *> comparison per clause, every clause has to hold.
+         move 0 to clause_count
+         move 0 to paren_depth
+         move 1 to clause_start
+         perform varying counter from 1 by 1 until counter > content_len
+           if cond_buffer(counter:1) = '(' then
+             add 1 to paren_depth giving paren_depth
+           else if cond_buffer(counter:1) = ')' then
+             subtract 1 from paren_depth giving paren_depth
+           else if paren_depth = 0 and cond_buffer(counter:1) = '&' then
+      *>     CLAUSE_TEXT/CLAUSE_LEN only hold 10 clauses - the loop
+      *>     below always adds one more for the trailing clause after
+      *>     the last '&', so stop taking new '&'s once 9 are already
+      *>     split out rather than index past the table.
+             if clause_count >= 9 then
+               string z"Error: too many '&'-joined clauses in condition."
+                 into c_communication
+               if condition-passed is not omitted then
+                 move 'F' to condition-passed
+               end-if
+               go to cleanup
+             end-if
+             add 1 to clause_count giving clause_count
+             move spaces to clause_text(clause_count)
+             move cond_buffer(clause_start:counter - clause_start)
+               to clause_text(clause_count)
+             compute clause_len(clause_count) = counter - clause_start
+             move counter to clause_start
+             add 1 to clause_start giving clause_start
+           end-if
+         end-perform
+         add 1 to clause_count giving clause_count
+         move spaces to clause_text(clause_count)
+         move cond_buffer(clause_start:content_len - clause_start + 1)
+           to clause_text(clause_count)
+         compute clause_len(clause_count) = content_len - clause_start + 1
+
+         move 'T' to all_true
+         perform 2100-evaluate-one-clause
+           varying clause_idx from 1 by 1 until clause_idx > clause_count
+
+         if condition-passed is not omitted then
+           move all_true to condition-passed
+         end-if
+         if all_true = 'T' then
+           string z"TRUE." into c_communication
+         else
+           string z"FALSE." into c_communication
+         end-if
+         go to cleanup.
+
+      *> locate this clause's single comparison character, run each
+      *> side through math_parse, and compare the two answers.
+       2100-evaluate-one-clause.
+         move 0 to op_pos
+         move 0 to paren_depth
+         perform varying counter from 1 by 1
+             until counter > clause_len(clause_idx)
+           if clause_text(clause_idx)(counter:1) = '(' then
+             add 1 to paren_depth giving paren_depth
+           else if clause_text(clause_idx)(counter:1) = ')' then
+             subtract 1 from paren_depth giving paren_depth
+           else if paren_depth = 0 then
+             move counter to symtype_i
+      *>     symbolType leaves TOKEN_TYPE untouched for a character it
+      *>     doesn't classify (a plain digit or letter, here) rather
+      *>     than setting some "none of these" value of its own, so
+      *>     clear it first or a stale match from an earlier call
+      *>     could look like a hit that was never there.
+             move 0 to symtype
+             call 'symbolType' using by reference symtype_i, symtype,
+               clause_text(clause_idx)
+             if symtype = 6 or symtype = 7 or symtype = 8 then
+               move counter to op_pos
+               move clause_text(clause_idx)(counter:1) to op_char
+               exit perform
+             end-if
+           end-if
+         end-perform
+
+         if op_pos = 0 then
+           string z"Error: no comparison operator found in condition."
+             into c_communication
+           if condition-passed is not omitted then
+             move 'F' to condition-passed
+           end-if
+           go to cleanup
+         end-if
+
+      *> trim the spaces off each side before handing it to math_parse -
+      *> ALPHABETIC-UPPER counts a space as upper-case alphabetic same
+      *> as a letter, so substitute_vars.cbl's name scan would fold a
+      *> leading or trailing space right onto a variable name and
+      *> never find it in the caller's table.
+         move 1 to left_start
+         perform until left_start >= op_pos or
+             clause_text(clause_idx)(left_start:1) <> space
+           add 1 to left_start giving left_start
+         end-perform
+         compute left_end = op_pos - 1
+         perform until left_end < left_start or
+             clause_text(clause_idx)(left_end:1) <> space
+           subtract 1 from left_end giving left_end
+         end-perform
+
+         compute right_start = op_pos + 1
+         perform until right_start > clause_len(clause_idx) or
+             clause_text(clause_idx)(right_start:1) <> space
+           add 1 to right_start giving right_start
+         end-perform
+         move clause_len(clause_idx) to right_end
+         perform until right_end < right_start or
+             clause_text(clause_idx)(right_end:1) <> space
+           subtract 1 from right_end giving right_end
+         end-perform
+
+         move spaces to left_comm
+         if left_end >= left_start then
+           string clause_text(clause_idx)(left_start:
+               left_end - left_start + 1) ';' into left_comm
+         else
+           string ';' into left_comm
+         end-if
+         move spaces to right_comm
+         if right_end >= right_start then
+           string clause_text(clause_idx)(right_start:
+               right_end - right_start + 1) ';' into right_comm
+         else
+           string ';' into right_comm
+         end-if
+
+         if math-parse-vars is not omitted then
+           call 'math_parse' using by reference left_comm omitted
+             math-parse-options left_err math-parse-vars
+           call 'math_parse' using by reference right_comm omitted
+             math-parse-options right_err math-parse-vars
+         else
+           call 'math_parse' using by reference left_comm omitted
+             math-parse-options left_err
+           call 'math_parse' using by reference right_comm omitted
+             math-parse-options right_err
+         end-if
+
+         if left_err <> mpc-ok then
+           move 0 to msg_len
+           perform until left_comm(msg_len + 1:1) = x'00' or msg_len = 199
+             add 1 to msg_len giving msg_len
+           end-perform
+           string "Error: left side of comparison: " left_comm(1:msg_len)
+             z"." into c_communication
+           if condition-passed is not omitted then
+             move 'F' to condition-passed
+           end-if
+           go to cleanup
+         end-if
+         if right_err <> mpc-ok then
+           move 0 to msg_len
+           perform until right_comm(msg_len + 1:1) = x'00' or msg_len = 199
+             add 1 to msg_len giving msg_len
+           end-perform
+           string "Error: right side of comparison: " right_comm(1:msg_len)
+             z"." into c_communication
+           if condition-passed is not omitted then
+             move 'F' to condition-passed
+           end-if
+           go to cleanup
+         end-if
+
+      *> math_parse's answer has thousands separators in it - strip
+      *> them before handing either side to mpfr_set_str.
+         move left_comm to strip_src
+         perform 2200-strip-commas
+         move strip_dst to clean_left
+         move right_comm to strip_src
+         perform 2200-strip-commas
+         move strip_dst to clean_right
+
+         call 'mpfr_set_str' using left_number clean_left
+           by value 10 0 returning nothing
+         call 'mpfr_set_str' using right_number clean_right
+           by value 10 0 returning nothing
+         call 'mpfr_cmp' using left_number right_number
+           returning cmp_result
+
+         move 'F' to clause_result
+         evaluate true
+           when op_char = '>'
+             if cmp_result > 0 then move 'T' to clause_result end-if
+           when op_char = '<'
+             if cmp_result < 0 then move 'T' to clause_result end-if
+           when op_char = '='
+             if cmp_result = 0 then move 'T' to clause_result end-if
+         end-evaluate
+         if clause_result = 'F' then
+           move 'F' to all_true
+         end-if.
+
+       2200-strip-commas.
+         move spaces to strip_dst
+         move 1 to clean_out
+         perform varying clean_pos from 1 by 1
+             until strip_src(clean_pos:1) = x'00' or clean_pos > 2000
+           if strip_src(clean_pos:1) <> ',' then
+             move strip_src(clean_pos:1) to strip_dst(clean_out:1)
+             add 1 to clean_out giving clean_out
+           end-if
+         end-perform
+         move x'00' to strip_dst(clean_out:1).
+
+      *> every path above reaches here by 'go to cleanup' only after
+      *> both numbers were mpfr_init2'd - clear them on the way out so
+      *> a caller that evaluates one condition after another, like the
+      *> exception-reporting batch this was written for, doesn't leak
+      *> a pair of mpfr allocations on every single call.
+       cleanup.
+         call 'mpfr_clear' using left_number returning nothing
+         call 'mpfr_clear' using right_number returning nothing
+         exit program.
