@@ -0,0 +1,12 @@
+      *>  shared layout for math_parse's optional MATH-PARSE-VARS
+      *>  linkage parameter - a small table of name/value pairs (e.g.
+      *>  PRIME-RATE, FUEL-INDEX) a caller can pass alongside the
+      *>  formula text so substitute_vars.cbl can swap each bare name
+      *>  for its value before the formula is tokenized. mpv-value
+      *>  holds the number as text, exactly as it would appear typed
+      *>  into the formula itself (e.g. "5.25"), left-justified.
+         01 math-parse-vars.
+           05 mpv-count usage binary-long value 0.
+           05 mpv-entry occurs 50 times.
+             10 mpv-name pic x(20).
+             10 mpv-value pic x(30).
