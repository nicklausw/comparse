@@ -0,0 +1,302 @@
+      *>this reads a day's worth of formulas and runs each one through
+      *>math_parse, one call per line, writing a report of what came back.
+       identification division.
+       program-id. batch_math_parse.
+       environment division.
+       input-output section.
+       file-control.
+         select formula-file assign to "FORMULAIN"
+           organization line sequential
+           file status is formula-file-status.
+         select report-file assign to "FORMULAOUT"
+           organization line sequential
+           file status is report-file-status.
+
+       data division.
+       file section.
+       fd formula-file.
+         01 formula-record pic x(2000).
+       fd report-file.
+         01 report-record pic x(132).
+
+       working-storage section.
+         01 formula-file-status pic x(2) value '00'.
+         01 report-file-status pic x(2) value '00'.
+         01 c_communication pic x(2000).
+         01 end_of_file pic x(1) value 'F'.
+         copy "mpopts.cpy".
+         copy "mpcodes.cpy".
+         01 math-parse-error-code usage binary-long value 0.
+         01 formulas_read usage binary-long value 0.
+         01 formulas_ok usage binary-long value 0.
+         01 formulas_failed usage binary-long value 0.
+         01 formulas_read_disp pic zzzzzzzz9.
+         01 formulas_ok_disp pic zzzzzzzz9.
+         01 formulas_failed_disp pic zzzzzzzz9.
+
+      *>  one counter per MPC-* code math_parse can hand back, so the
+      *>  control report can break "failed" down by why, not just how
+      *>  many - ops can tell a morning full of divide-by-zero charges
+      *>  apart from a morning full of typos in the formula file.
+         01 cnt-no-semicolon usage binary-long value 0.
+         01 cnt-bad-symbol usage binary-long value 0.
+         01 cnt-parenthesis-error usage binary-long value 0.
+         01 cnt-operator-at-end usage binary-long value 0.
+         01 cnt-operator-at-start usage binary-long value 0.
+         01 cnt-multiple-operators usage binary-long value 0.
+         01 cnt-divide-by-zero usage binary-long value 0.
+         01 cnt-result-too-long usage binary-long value 0.
+         01 cnt-formula-not-found usage binary-long value 0.
+         01 cnt-sqrt-negative usage binary-long value 0.
+         01 cnt-nesting-too-deep usage binary-long value 0.
+         01 error-type-count-disp pic zzzzzzzz9.
+
+      *>  running total of every formula that evaluated cleanly -
+      *>  "total dollar impact" for the control report. kept at the
+      *>  same 4984-bit precision batch_math_parse has always run at
+      *>  (MPO-PRECISION-BITS is there for a caller that needs to dial
+      *>  it down; a once-a-night control total isn't one of them).
+         copy "outdata.cpy"
+           replacing ==outdata==   by ==impact-data==
+                     ==outnumber== by ==impact-number==.
+         copy "outdata.cpy"
+           replacing ==outdata==   by ==formula-data==
+                     ==outnumber== by ==formula-number==.
+         01 clean_src pic x(2000).
+         01 clean_dst pic x(2000).
+         01 clean_pos usage binary-long value 0.
+         01 clean_out usage binary-long value 0.
+         01 cleaned_result pic x(2000).
+         01 impact_str pic x(40).
+
+         01 heading_line pic x(132).
+         01 total_line pic x(132).
+
+       procedure division.
+       0000-mainline.
+         move "BATCH" to mpo-job-name
+         call 'mpfr_init2' using by reference impact-number by value 4984
+           returning nothing
+         call 'mpfr_set_d' using impact-number by value 0 0
+           returning nothing
+         call 'mpfr_init2' using by reference formula-number by value 4984
+           returning nothing
+
+         open input formula-file
+         if formula-file-status <> '00' then
+           display "Error: could not open FORMULAIN, file status "
+             formula-file-status
+           stop run
+         end-if
+         open output report-file
+         if report-file-status <> '00' then
+           display "Error: could not open FORMULAOUT, file status "
+             report-file-status
+           stop run
+         end-if
+
+         move spaces to heading_line
+         string "EXPRESSION" '|' "RESULT / ERROR" '|' "STATUS"
+           into heading_line
+         write report-record from heading_line
+
+         perform until end_of_file = 'T'
+           read formula-file
+             at end
+               string 'T' into end_of_file
+             not at end
+               perform 1000-run-one-formula
+           end-read
+         end-perform
+
+         move formulas_read to formulas_read_disp
+         move formulas_ok to formulas_ok_disp
+         move formulas_failed to formulas_failed_disp
+         move spaces to total_line
+         string "Formulas read: " formulas_read_disp
+           into total_line
+         write report-record from total_line
+         move spaces to total_line
+         string "Formulas ok:   " formulas_ok_disp
+           into total_line
+         write report-record from total_line
+         move spaces to total_line
+         string "Formulas failed: " formulas_failed_disp
+           into total_line
+         write report-record from total_line
+
+         perform 2000-write-failure-breakdown
+
+         call 'mpfr_sprintf' using impact_str z"%.2Rf" impact-number
+           returning nothing
+         inspect impact_str converting x'00' to space
+         move spaces to total_line
+         string "Total dollar impact: " impact_str into total_line
+         write report-record from total_line
+
+         call 'mpfr_clear' using by reference impact-number returning nothing
+         call 'mpfr_clear' using by reference formula-number returning nothing
+         close formula-file
+         close report-file
+         stop run.
+
+       1000-run-one-formula.
+         add 1 to formulas_read giving formulas_read
+         move spaces to c_communication
+         move formula-record to c_communication
+         move mpc-ok to math-parse-error-code
+         call 'math_parse' using by reference c_communication
+           omitted math-parse-options math-parse-error-code
+
+      *> blank out the null terminator and whatever's past it so it
+      *> doesn't trip up the line sequential writer below.
+         inspect c_communication converting x'00' to space
+         move spaces to report-record
+
+         if c_communication(1:6) = "Error:" or
+            c_communication(1:18) = "No semicolon found" or
+            c_communication(1:17) = "Parenthesis error" or
+            c_communication(1:20) = "Parenthesis nesting " or
+            c_communication(1:10) = "Bad symbol" or
+            c_communication(1:6) = "Can't " then
+           add 1 to formulas_failed giving formulas_failed
+           perform 1100-tally-failure-type
+           string formula-record(1:60) '|' c_communication(1:40) '|'
+             "FAIL" into report-record
+         else
+           add 1 to formulas_ok giving formulas_ok
+           perform 1200-add-to-impact
+           string formula-record(1:60) '|' c_communication(1:40) '|'
+             "OK" into report-record
+         end-if
+         write report-record.
+
+      *>  MATH-PARSE-ERROR-CODE tells us exactly which MPC-* failure
+      *>  this was without re-matching C-COMMUNICATION's text a second
+      *>  time.
+       1100-tally-failure-type.
+         evaluate math-parse-error-code
+           when mpc-no-semicolon
+             add 1 to cnt-no-semicolon giving cnt-no-semicolon
+           when mpc-bad-symbol
+             add 1 to cnt-bad-symbol giving cnt-bad-symbol
+           when mpc-parenthesis-error
+             add 1 to cnt-parenthesis-error giving cnt-parenthesis-error
+           when mpc-operator-at-end
+             add 1 to cnt-operator-at-end giving cnt-operator-at-end
+           when mpc-operator-at-start
+             add 1 to cnt-operator-at-start giving cnt-operator-at-start
+           when mpc-multiple-operators
+             add 1 to cnt-multiple-operators giving cnt-multiple-operators
+           when mpc-divide-by-zero
+             add 1 to cnt-divide-by-zero giving cnt-divide-by-zero
+           when mpc-result-too-long
+             add 1 to cnt-result-too-long giving cnt-result-too-long
+           when mpc-formula-not-found
+             add 1 to cnt-formula-not-found giving cnt-formula-not-found
+           when mpc-sqrt-negative
+             add 1 to cnt-sqrt-negative giving cnt-sqrt-negative
+           when mpc-nesting-too-deep
+             add 1 to cnt-nesting-too-deep giving cnt-nesting-too-deep
+         end-evaluate.
+
+      *>  math_parse's answer has thousands separators in it - strip
+      *>  them the same way reconcile_math.cbl does before handing the
+      *>  text to mpfr_set_str, then fold it into the running total.
+       1200-add-to-impact.
+         move c_communication to clean_src
+         move spaces to clean_dst
+         move 1 to clean_out
+         perform varying clean_pos from 1 by 1
+             until clean_src(clean_pos:1) = space
+           if clean_src(clean_pos:1) <> ',' then
+             move clean_src(clean_pos:1) to clean_dst(clean_out:1)
+             add 1 to clean_out giving clean_out
+           end-if
+         end-perform
+         string clean_dst(1:clean_out - 1) x'00' into cleaned_result
+         call 'mpfr_set_str' using formula-number cleaned_result
+           by value 10 0 returning nothing
+         call 'mpfr_add' using impact-number impact-number formula-number
+           by value 0 returning nothing.
+
+      *>  one line per MPC-* failure type that actually showed up -
+      *>  a type nobody hit today doesn't clutter the report with a
+      *>  zero.
+       2000-write-failure-breakdown.
+         if cnt-no-semicolon > 0 then
+           move cnt-no-semicolon to error-type-count-disp
+           move spaces to total_line
+           string "  No semicolon found: " error-type-count-disp
+             into total_line
+           write report-record from total_line
+         end-if
+         if cnt-bad-symbol > 0 then
+           move cnt-bad-symbol to error-type-count-disp
+           move spaces to total_line
+           string "  Bad symbol: " error-type-count-disp into total_line
+           write report-record from total_line
+         end-if
+         if cnt-parenthesis-error > 0 then
+           move cnt-parenthesis-error to error-type-count-disp
+           move spaces to total_line
+           string "  Parenthesis error: " error-type-count-disp
+             into total_line
+           write report-record from total_line
+         end-if
+         if cnt-operator-at-end > 0 then
+           move cnt-operator-at-end to error-type-count-disp
+           move spaces to total_line
+           string "  Operator at end: " error-type-count-disp
+             into total_line
+           write report-record from total_line
+         end-if
+         if cnt-operator-at-start > 0 then
+           move cnt-operator-at-start to error-type-count-disp
+           move spaces to total_line
+           string "  Operator at start: " error-type-count-disp
+             into total_line
+           write report-record from total_line
+         end-if
+         if cnt-multiple-operators > 0 then
+           move cnt-multiple-operators to error-type-count-disp
+           move spaces to total_line
+           string "  Multiple operators: " error-type-count-disp
+             into total_line
+           write report-record from total_line
+         end-if
+         if cnt-divide-by-zero > 0 then
+           move cnt-divide-by-zero to error-type-count-disp
+           move spaces to total_line
+           string "  Divide by zero: " error-type-count-disp
+             into total_line
+           write report-record from total_line
+         end-if
+         if cnt-result-too-long > 0 then
+           move cnt-result-too-long to error-type-count-disp
+           move spaces to total_line
+           string "  Result too long: " error-type-count-disp
+             into total_line
+           write report-record from total_line
+         end-if
+         if cnt-formula-not-found > 0 then
+           move cnt-formula-not-found to error-type-count-disp
+           move spaces to total_line
+           string "  Formula not found: " error-type-count-disp
+             into total_line
+           write report-record from total_line
+         end-if
+         if cnt-sqrt-negative > 0 then
+           move cnt-sqrt-negative to error-type-count-disp
+           move spaces to total_line
+           string "  Square root of negative number: " error-type-count-disp
+             into total_line
+           write report-record from total_line
+         end-if
+         if cnt-nesting-too-deep > 0 then
+           move cnt-nesting-too-deep to error-type-count-disp
+           move spaces to total_line
+           string "  Parenthesis nesting too deep: " error-type-count-disp
+             into total_line
+           write report-record from total_line
+         end-if.
