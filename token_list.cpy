@@ -0,0 +1,32 @@
+      *>  shared layout for a formula's token stream and its parallel
+      *>  mpfr number table. every program that walks a list of tokens
+      *>  alongside their numeric values - math_parse, calculate,
+      *>  reduce_parentheses, slide_back - copies this in instead of
+      *>  hand-declaring its own, so the padding behind each number's
+      *>  pointer can only be sized in one place.
+      *>
+      *>  a program that needs a second list of this shape (the "alt"
+      *>  list used while resolving parentheses) copies this a second
+      *>  time under different names, e.g.:
+      *>    copy "token_list.cpy"
+      *>      replacing ==token_list==   by ==alt_list==
+      *>                ==token_type==   by ==alt_token_type==
+      *>                ==token_offset== by ==alt_token_offset==
+      *>                ==numberslist==  by ==alt_numslist==
+      *>                ==num==          by ==alt_num==.
+      *>
+      *>  token_offset carries, for each token, the 1-based character
+      *>  position in the original formula text where that token began
+      *>  - a number's first digit, an operator's or parenthesis's own
+      *>  character, a function's opening letter. a token that never
+      *>  had a character of its own (the implied zero ahead of a
+      *>  leading minus, an implied multiplication) carries the offset
+      *>  of whichever real character it stands in front of. calculate
+      *>  reports it on a multiple-operators or divide-by-zero error so
+      *>  the caller doesn't have to count through the formula by hand.
+         01 token_list.
+           03 token_type pic x(1) synchronized occurs 2000 times.
+           03 token_offset usage binary-long occurs 2000 times.
+           03 numberslist occurs 2000 times.
+             05 num usage pointer synchronized.
+             05 mpfr_padding pic x(750) synchronized.
