@@ -0,0 +1,8 @@
+      *>  shared record layout for FORMULALIB, the indexed file of
+      *>  named, reusable formulas (e.g. "RUSH-SURCHARGE") that
+      *>  expand_formula.cbl looks up when it finds an "@NAME" token
+      *>  in a formula. any program that opens FORMULALIB copies this
+      *>  into its own FD instead of hand-declaring the record.
+         01 lib-record.
+           05 lib-formula-name pic x(20).
+           05 lib-formula-text pic x(2000).
