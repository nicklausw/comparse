@@ -0,0 +1,41 @@
+      *>  numeric failure codes for math_parse's optional
+      *>  MATH-PARSE-ERROR-CODE linkage parameter, so a calling
+      *>  program can branch on why a formula failed without having
+      *>  to string-match the text left in C-COMMUNICATION.
+      *>
+      *>  mpc-ok                 formula evaluated (or, on a dry run,
+      *>                          validated) with no error.
+      *>  mpc-no-semicolon       formula has no terminating ';'.
+      *>  mpc-bad-symbol         a character isn't a recognized
+      *>                         operator, digit, '.', '(', ')' or ';'.
+      *>  mpc-parenthesis-error  parentheses don't balance, or a pair
+      *>                         has nothing between them.
+      *>  mpc-operator-at-end    formula ends on an operator.
+      *>  mpc-operator-at-start  formula starts on an operator (other
+      *>                         than the leading-minus exception).
+      *>  mpc-multiple-operators two operators found back to back
+      *>                         where calculate expected a number.
+      *>  mpc-divide-by-zero     a division's divisor evaluated to 0.
+      *>  mpc-result-too-long    the formatted answer doesn't fit back
+      *>                         into C-COMMUNICATION.
+      *>  mpc-formula-not-found  an "@NAME" reference doesn't match any
+      *>                         entry in the formula library.
+      *>  mpc-sqrt-negative      SQRT(...) was given a negative number.
+      *>  mpc-nesting-too-deep   parentheses (or SQRT(.../ABS(...) groups)
+      *>                         nest deeper than MPO-MAX-NESTING allows.
+      *>  mpc-checkpoint-too-large a number's full precision, at the
+      *>                         MPO-PRECISION-BITS this call ran with,
+      *>                         doesn't fit in a MATHCKPT record.
+         01 mpc-ok                 usage binary-long value 0.
+         01 mpc-no-semicolon       usage binary-long value 1.
+         01 mpc-bad-symbol         usage binary-long value 2.
+         01 mpc-parenthesis-error  usage binary-long value 3.
+         01 mpc-operator-at-end    usage binary-long value 4.
+         01 mpc-operator-at-start  usage binary-long value 5.
+         01 mpc-multiple-operators usage binary-long value 6.
+         01 mpc-divide-by-zero     usage binary-long value 7.
+         01 mpc-result-too-long    usage binary-long value 8.
+         01 mpc-formula-not-found  usage binary-long value 9.
+         01 mpc-sqrt-negative      usage binary-long value 10.
+         01 mpc-nesting-too-deep   usage binary-long value 11.
+         01 mpc-checkpoint-too-large usage binary-long value 12.
