@@ -0,0 +1,22 @@
+      *>  shared layout for math_parse's optional MATH-PARSE-RESULTS
+      *>  linkage parameter. pass several semicolon-terminated
+      *>  formulas in one call - "base charge;fuel surcharge;
+      *>  handling fee;" - and this comes back with one entry per
+      *>  formula, in order, instead of the single answer
+      *>  C-COMMUNICATION alone can hold. MPR-COUNT is how many
+      *>  formulas were actually found and run.
+      *>
+      *>  a caller who omits this parameter entirely is completely
+      *>  unaffected by it - math_parse still stops at the first
+      *>  semicolon and answers straight into C-COMMUNICATION, exactly
+      *>  as it always has.
+      *>
+      *>  50 entries is the same ceiling MATH-PARSE-VARS uses for its
+      *>  own table (see mpvars.cpy) - plenty for any realistic batch
+      *>  of related adjustments; a call with more formulas than that
+      *>  only gets the first 50 evaluated.
+         01 math-parse-results.
+           05 mpr-count usage binary-long value 0.
+           05 mpr-entry occurs 50 times.
+             10 mpr-text pic x(60) value spaces.
+             10 mpr-error-code usage binary-long value 0.
