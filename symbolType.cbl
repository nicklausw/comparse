@@ -10,6 +10,10 @@
            01 tok_sub pic 9 value 3.
            01 tok_mul pic 9 value 4.
            01 tok_div pic 9 value 5.
+           01 tok_gt pic 9 value 6.
+           01 tok_lt pic 9 value 7.
+           01 tok_eq pic 9 value 8.
+           01 tok_and pic 9 value 9.
        linkage section.
            01 math_string pic x(2000).
            01 i pic 9(9).
@@ -25,6 +29,14 @@
                move tok_sub to token_type
            else if math_string(i:1) = '/' then
                move tok_div to token_type
+           else if math_string(i:1) = '>' then
+               move tok_gt to token_type
+           else if math_string(i:1) = '<' then
+               move tok_lt to token_type
+           else if math_string(i:1) = '=' then
+               move tok_eq to token_type
+           else if math_string(i:1) = '&' then
+               move tok_and to token_type
            else if math_string(i:1) = ';' then
                move tok_end to token_type
            end-if
