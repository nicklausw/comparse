@@ -1,15 +1,15 @@
        identification division.
        program-id. cobolstuff.
        environment division.
-       
+
        data division.
        working-storage section.
-      *    believe it or not, finding variable names in a language
-      *    based on English is freaking impossible.
+      *>   believe it or not, finding variable names in a language
+      *>   based on English is freaking impossible.
            01 math_string pic x(2000).
            01 i pic 9(9) value 0.
 
-      *    These are our possible tokens.
+      *>   These are our possible tokens.
            01 tok_end pic 9 value 0.
            01 tok_num pic 9 value 1.
            01 tok_add pic 9 value 2.
@@ -26,27 +26,45 @@
            01 token_list.
                05 token_type pic 9 value 0 occurs 2000 times.
                05 num pic s9(9)v9(9) value 0 occurs 2000 times.
-       
+
+      *>   fast-mode fixed-point answer, formatted back into
+      *>   c_communication the same way math_parse.cbl leaves its own
+      *>   answer in place of the formula text it was handed.
+           01 result_edit pic -(9)9.9(9).
+           01 result_pos pic 9(9) value 1.
+           01 slide_pos pic 9(9) value 0.
+
        linkage section.
            01 c_communication pic x(2000).
-       
+
        procedure division using by reference c_communication.
-      *    copy input to where we can work with it piece-by-piece.
-           move c_communication to math_string;
+      *>   copy input to where we can work with it piece-by-piece.
+           move c_communication to math_string
+
+      *>   working-storage only gets its VALUE clauses applied once,
+      *>   at load time - reset everything a repeat call could find
+      *>   left over from the last formula before tokenizing this one.
+           move 1 to current_token
+           move 'F' to building_number
+           perform varying i from 1 by 1 until i = 2000
+               move tok_end to token_type(i)
+               move 0 to num(i)
+           end-perform
 
-      *    end program if ending marker (semicolon) not found.
+      *>   end program if ending marker (semicolon) not found.
            perform varying i from 1 by 1 until i = 2000
                if math_string(i:1) = ';' then
                    exit perform
                end-if
            end-perform
            if i = 2000 then
-               string  "No semicolon found.\" into c_communication
-               exit section.
+               string z"No semicolon found." into c_communication
+               go to cleanup
+           end-if
 
-      *    first: split into tokens.
+      *>   first: split into tokens.
            perform varying i from 1 by 1 until i = 2000
-      *        if we're still getting a number's contents...            
+      *>       if we're still getting a number's contents...
                if building_number = 'F' then
                    if (math_string(i:1) is numeric) or
                       (math_string(i:1) = '.') then
@@ -77,8 +95,18 @@
                        else if math_string(i:1) = ';' then
                            move tok_end to token_type(current_token)
                            exit perform
+                       else if math_string(i:1) = space then
+      *>                     a stray space between tokens isn't a
+      *>                     token itself - skip it without writing
+      *>                     anything into this slot, so it can't be
+      *>                     mistaken for the TOK_END that a reset
+      *>                     slot already holds.
+                           exit perform cycle
+                       else
+                           string z"Bad symbol: " math_string(i:1) z"."
+                               into c_communication
+                           go to cleanup
                        end-if
-                       add 1 to current_token giving current_token
                    end-if
                else
                    if (math_string(i:1) is numeric) or
@@ -93,7 +121,7 @@
                        unstring building_space(1:building_offset)
                            into num(current_token)
                        add 1 to current_token giving current_token
-                        if math_string(i:1) = '*' then
+                       if math_string(i:1) = '*' then
                            move tok_mul to token_type(current_token)
                            add 1 to current_token giving current_token
                            exit perform cycle
@@ -112,27 +140,113 @@
                        else if math_string(i:1) = ';' then
                            move tok_end to token_type(current_token)
                            exit perform
+                       else if math_string(i:1) = space then
+                           continue
+                       else
+                           string z"Bad symbol: " math_string(i:1) z"."
+                               into c_communication
+                           go to cleanup
                        end-if
-                       add 1 to current_token giving current_token
                    end-if
                end-if
            end-perform
 
-           perform varying i from 1 by 1 until i = current_token
-               if token_type(i) = tok_num then
-                   display num(i)
+      *>   the fixed [num, op, num, op, ...] layout the two passes below
+      *>   scan assumes a number on both ends - check that up front, the
+      *>   same way mathParse.cbl and math_parse.cbl's own tokenizers do,
+      *>   or a leading/trailing operator slides through both passes
+      *>   untouched and leaves NUM(1) at its untouched reset value with
+      *>   no error at all.
+           if token_type(1) <> tok_num then
+               string z"Can't start statement with operator."
+                   into c_communication
+               go to cleanup
+           end-if
+           move current_token to i
+           subtract 1 from i giving i
+           if token_type(i) <> tok_num then
+               string z"Can't end statement with operator."
+                   into c_communication
+               go to cleanup
+           end-if
+
+      *>   multiply and divide first, folding each pair into the left
+      *>   operand and sliding everything after it back by two - same
+      *>   idea as calculate.cbl's MPFR passes, just plain fixed-point
+      *>   arithmetic with no init/clear overhead to pay for it.
+           move 2 to i
+           perform until token_type(i) = tok_end
+               if token_type(i) = tok_mul or token_type(i) = tok_div then
+                   if token_type(i - 1) <> tok_num or
+                   token_type(i + 1) <> tok_num then
+                       string z"Error: Multiple operators in a row."
+                           into c_communication
+                       go to cleanup
+                   end-if
+                   if token_type(i) = tok_mul then
+                       multiply num(i + 1) by num(i - 1)
+                   else
+                       if num(i + 1) = 0 then
+                           string z"Error: divide by zero."
+                               into c_communication
+                           go to cleanup
+                       end-if
+                       divide num(i - 1) by num(i + 1) giving num(i - 1)
+                   end-if
+                   move i to slide_pos
+                   subtract 1 from slide_pos giving slide_pos
+                   perform varying slide_pos from slide_pos by 2
+                           until token_type(slide_pos + 2) = tok_end
+                       move token_type(slide_pos + 4) to
+                           token_type(slide_pos + 2)
+                       move token_type(slide_pos + 3) to
+                           token_type(slide_pos + 1)
+                       move num(slide_pos + 4) to num(slide_pos + 2)
+                   end-perform
                else
+                   add 2 to i giving i
+               end-if
+           end-perform
+
+      *>   then addition and subtraction, left to right.
+           move 2 to i
+           perform until token_type(i) = tok_end
+               if token_type(i) = tok_add or token_type(i) = tok_sub then
+                   if token_type(i - 1) <> tok_num or
+                   token_type(i + 1) <> tok_num then
+                       string z"Error: Multiple operators in a row."
+                           into c_communication
+                       go to cleanup
+                   end-if
                    if token_type(i) = tok_add then
-                       display '+'
-                   else if token_type(i) = tok_sub then
-                       display '-'
-                   else if token_type(i) = tok_mul then
-                       display '*'
-                   else if token_type(i) = tok_div then
-                       display '/'
-                   else if token_type(i) = tok_end then
-                       display ';'
+                       add num(i + 1) to num(i - 1)
+                   else
+                       subtract num(i + 1) from num(i - 1)
                    end-if
+                   move i to slide_pos
+                   subtract 1 from slide_pos giving slide_pos
+                   perform varying slide_pos from slide_pos by 2
+                           until token_type(slide_pos + 2) = tok_end
+                       move token_type(slide_pos + 4) to
+                           token_type(slide_pos + 2)
+                       move token_type(slide_pos + 3) to
+                           token_type(slide_pos + 1)
+                       move num(slide_pos + 4) to num(slide_pos + 2)
+                   end-perform
+               else
+                   add 2 to i giving i
                end-if
            end-perform
+
+      *>   leave the answer where math_parse.cbl leaves its own - in
+      *>   place of the formula text it was handed.
+           move num(1) to result_edit
+           perform varying result_pos from 1 by 1
+                   until result_edit(result_pos:1) <> space
+               continue
+           end-perform
+           move spaces to c_communication
+           move result_edit(result_pos:) to c_communication.
+
+       cleanup.
            exit program.
