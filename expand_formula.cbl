@@ -0,0 +1,135 @@
+      *>this runs before math_parse's tokenizer, not as part of it - it
+      *>copies math_string into a fresh buffer, and wherever it finds
+      *>"@NAME" it splices in that name's stored text from FORMULALIB,
+      *>parenthesized so it can't change the precedence of whatever
+      *>surrounds it. a formula with no '@' in it comes back unchanged.
+       identification division.
+       program-id. expand_formula.
+       environment division.
+       input-output section.
+       file-control.
+         select formula-library assign to "FORMULALIB"
+           organization indexed
+           access mode random
+           record key is lib-formula-name
+           file status is lib-file-status.
+
+       data division.
+       file section.
+       fd formula-library.
+         copy "formulalib.cpy".
+
+       working-storage section.
+         01 lib-file-status pic x(2) value '00'.
+         01 lib-is-open pic x(1) value 'F'.
+
+         01 src usage binary-long value 1.
+         01 dst usage binary-long value 1.
+         01 name-pos usage binary-long value 0.
+         01 name-start usage binary-long value 0.
+         01 name-len usage binary-long value 0.
+         01 text-len usage binary-long value 0.
+
+         01 expanded pic x(100000) value spaces.
+
+       linkage section.
+         01 math_string pic x(100000).
+         01 string_limit usage binary-long.
+         01 expand-ok pic x(1).
+         01 c_communication pic x(2000).
+
+       procedure division
+         using by reference math_string, string_limit, expand-ok,
+           c_communication.
+         move 'T' to expand-ok
+         move spaces to expanded
+         move 1 to dst
+
+         open input formula-library
+         if lib-file-status = '00' then
+           move 'T' to lib-is-open
+         end-if
+
+         perform varying src from 1 by 1 until src > string_limit
+           if math_string(src:1) = ';' then
+             move ';' to expanded(dst:1)
+             add 1 to dst giving dst
+             exit perform
+           end-if
+           if math_string(src:1) <> '@' then
+             move math_string(src:1) to expanded(dst:1)
+             add 1 to dst giving dst
+             exit perform cycle
+           end-if
+
+      *>   collect the name that follows the '@' - letters, digits and
+      *>   hyphens, same character set the library keys are stored in.
+           move spaces to lib-formula-name
+           move 0 to name-len
+           move src to name-start
+           add 1 to src giving name-pos
+           perform varying name-pos from name-pos by 1
+               until name-pos > string_limit
+               or (math_string(name-pos:1) is not alphabetic-upper and
+                   math_string(name-pos:1) is not numeric and
+                   math_string(name-pos:1) <> '-')
+             if name-len < 20 then
+               add 1 to name-len giving name-len
+               move math_string(name-pos:1) to
+                 lib-formula-name(name-len:1)
+             end-if
+           end-perform
+           move name-pos to src
+           subtract 1 from src giving src
+
+           if name-len = 0 then
+             string z"Bad symbol: @." into c_communication
+             move 'F' to expand-ok
+             exit perform
+           end-if
+
+           if lib-is-open <> 'T' then
+             string z"Error: formula library unavailable."
+               into c_communication
+             move 'F' to expand-ok
+             exit perform
+           end-if
+
+           read formula-library key is lib-formula-name
+             invalid key
+               string "Error: formula not found: @"
+                 math_string(name-start + 1:name-len) z"."
+                 into c_communication
+               move 'F' to expand-ok
+               exit perform
+           end-read
+
+           move 2000 to text-len
+           perform until text-len = 0
+               or lib-formula-text(text-len:1) <> space
+             subtract 1 from text-len giving text-len
+           end-perform
+
+           move '(' to expanded(dst:1)
+           add 1 to dst giving dst
+           if text-len > 0 then
+             move lib-formula-text(1:text-len) to expanded(dst:text-len)
+             add text-len to dst giving dst
+           end-if
+           move ')' to expanded(dst:1)
+           add 1 to dst giving dst
+         end-perform
+
+         if lib-is-open = 'T' then
+           close formula-library
+         end-if
+
+         if expand-ok = 'T' then
+           move expanded to math_string
+      *>   one past the last character written (the ';' itself, on a
+      *>   well-formed formula) - math_parse's own scans all expect
+      *>   string_limit to sit past the terminator, never on it.
+           move dst to string_limit
+         end-if
+
+         exit program.
