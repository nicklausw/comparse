@@ -0,0 +1,11 @@
+      *>  shared record layout for math_parse's parenthesis-reduction
+      *>  checkpoint file (MATHCKPT) - see MPO-CHECKPOINT in mpopts.cpy.
+      *>  one record per token still standing the moment the checkpoint
+      *>  was last rewritten. CKP-VALUE holds an 'N' token's mpfr
+      *>  number as an exact hexadecimal float (mpfr_sprintf/
+      *>  mpfr_set_str "%Ra"), so resuming loses no precision; every
+      *>  other token type doesn't carry a number, so it's left blank.
+         01 checkpoint-record.
+           05 ckp-position pic 9(4).
+           05 ckp-token-type pic x(1).
+           05 ckp-value pic x(1300).
