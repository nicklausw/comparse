@@ -83,10 +83,17 @@
 
       *>first: split into tokens.
          perform varying counter from 1 by 1 until counter = 2000
-      *>if we're still getting a number's contents...
-           if math_string(counter:1) = ' ' then
+           if math_string(counter:1) = ' ' or math_string(counter:1) = ',' then
              exit perform cycle
+           else if math_string(counter:1) <> '*' and math_string(counter:1) <> '/' and
+           math_string(counter:1) <> '+' and math_string(counter:1) <> '-' and
+           math_string(counter:1) <> '(' and math_string(counter:1) <> ')' and
+           math_string(counter:1) <> ';' and math_string(counter:1) <> '.' and
+           math_string(counter:1) is not numeric then
+             string "Bad symbol: " math_string(counter:1) z"." into c_communication
+             exit section
            end-if
+      *>if we're still getting a number's contents...
            if building_number = 'F' then
              if (math_string(counter:1) is numeric) or
               (math_string(counter:1) = '.') then
