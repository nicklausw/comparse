@@ -1,5 +1,8 @@
-
-
+      *>this pulls one parentheses group out of token_list, hands it to
+      *>calculate, and splices the answer back in as a single number
+      *>token. math_parse calls this once per pass, the same way it
+      *>always resolved parentheses before this was its own subprogram,
+      *>until found_parentheses comes back set.
        identification division.
        program-id. reduce_parentheses.
        environment division.
@@ -13,35 +16,60 @@
          01 start_parenth_pos usage binary-long.
          01 end_parenth_pos usage binary-long.
          01 j usage binary-long value 0.
+         01 alt_size usage binary-long value 0.
+         01 trace-label-txt pic x(20) value spaces.
+      *>  which function, if any, wraps the group this call is about
+      *>  to resolve - 'R' for SQRT, 'A' for ABS, space for a plain
+      *>  parenthesized group with no function in front of it. set
+      *>  from the opening token math_parse's tokenizer left behind
+      *>  (see OPEN-FUNCTION-GROUP there) before calculate overwrites
+      *>  that position with the group's answer.
+         01 group-func-kind pic x(1) value space.
+
+         copy "outdata.cpy"
+           replacing ==outdata==   by ==parenthdata==
+                     ==outnumber== by ==parenthnumber==.
 
        linkage section.
          01 found_parentheses usage binary-long value 1.
 
          01 did_we_finish pic x(1) value 'F'.
 
-         01 token_list.
-           03 token_type pic x(1) occurs 2000 times.
-           03 numbers_list occurs 2000 times.
-             05 num usage pointer.
-             05 mpfr_padding pic x(32).
+         copy "token_list.cpy"
+           replacing ==numberslist== by ==numbers_list==.
 
          *> alt_list is for the set of tokens within each parentheses
          *> to then call 'calculate' on. If token_type forms
          *> (N+(N+N)) then alt_list will contain N+N 2 times,
          *> once for each set of parentheses
-         01 alt_list.
-           03 alt_token_type pic x(1) occurs 2000 times.
-           03 alt_numslist occurs 2000 times.
-             05 alt_num usage pointer.
-             05 alt_mpfr_padding pic x(32).
-         
+         copy "token_list.cpy"
+           replacing ==token_list==    by ==alt_list==
+                     ==token_type==    by ==alt_token_type==
+                     ==token_offset==  by ==alt_token_offset==
+                     ==numberslist==   by ==alt_numslist==
+                     ==num==           by ==alt_num==.
+
          01 c_communication pic x(2000).
 
-       procedure division using alt_list, token_list, did_we_finish, found_parentheses, c_communication.
-       
+         01 trace-on pic x(1).
+
+      *>  bit-width for every mpfr number this call touches - see
+      *>  MPO-PRECISION-BITS in mpopts.cpy. math_parse.cbl is this
+      *>  program's only caller and always passes the same value it
+      *>  used to set up its own token tables, so parenthnumber and
+      *>  the answer calculate hands back stay at one consistent
+      *>  precision for the whole formula.
+         01 precision-bits usage binary-long.
+
+       procedure division using alt_list, token_list, did_we_finish, found_parentheses, c_communication,
+           optional trace-on, precision-bits.
+         call 'mpfr_init2' using by reference parenthnumber by value
+           precision-bits returning nothing
+
          perform varying counter from 1 by 1 until counter = 2000
            string ';' into alt_token_type(counter)
-           call 'mpfr_set_d' using alt_numslist(counter), by value 0, 0
+           call 'mpfr_set_d' using alt_numslist(counter) by value 0 0
+             returning nothing
          end-perform
 
          *> we need the semicolon's position.
@@ -51,56 +79,123 @@
            end-if
          end-perform
          move counter to endbound
-           
+
          perform varying counter from endbound by -1 until counter = 0
            move 1 to found_parentheses
            if token_type(counter) = ')' then
              move counter to end_parenth_pos
            end-if
-           if token_type(counter) = '(' then
+           if token_type(counter) = '(' or token_type(counter) = 'R' or
+               token_type(counter) = 'A' then
              move counter to start_parenth_pos
+             move space to group-func-kind
+             if token_type(counter) = 'R' or token_type(counter) = 'A' then
+               move token_type(counter) to group-func-kind
+             end-if
              *> say we have a statement: (N+(N*N));
              *> adding 1 to counter focuses on the second N, because it was at
              *> that second opening parenthesis. we're going backwards.
-             add 1 to counter
-             *> token indexing technically starts at 2 (1 is initial number).
+             add 1 to counter giving counter
+             *> unlike the token_list this came from, alt_list starts
+             *> its numbering at 1, the same layout calculate expects.
              move 1 to alt_pos
              move 0 to parenthsize
              perform varying j from counter by 1 until j = end_parenth_pos
                move token_type(j) to alt_token_type(alt_pos)
-               call 'mpfr_set' using alt_numslist(alt_pos), numbers_list(j), by value 0
-               add 1 to alt_pos
-               add 1 to parenthsize
+               move token_offset(j) to alt_token_offset(alt_pos)
+               call 'mpfr_set' using alt_numslist(alt_pos) numbers_list(j)
+                 by value 0
+               add 1 to alt_pos giving alt_pos
+               add 1 to parenthsize giving parenthsize
              end-perform
 
-             *> here's where we handle that initial number.
-             call 'calculate' using alt_list, c_communication, did_we_finish
+      *>      a leading minus inside the group is a signed adjustment,
+      *>      not a bad start - give it an implied leading zero the
+      *>      same way math_parse's own top-level tokenizer does, so
+      *>      "(-7)" resolves like "(0-7)" always did. this only
+      *>      changes how many tokens ALT_LIST holds - PARENTHSIZE has
+      *>      to keep counting the original token_list span so the
+      *>      splice-back below still lands on the right spot.
+             if alt_token_type(1) = '-' then
+               move parenthsize to alt_size
+               perform varying j from alt_size by -1 until j = 0
+                 move alt_token_type(j) to alt_token_type(j + 1)
+                 move alt_token_offset(j) to alt_token_offset(j + 1)
+                 call 'mpfr_set' using alt_numslist(j + 1) alt_numslist(j)
+                   by value 0
+               end-perform
+               string 'N' into alt_token_type(1)
+      *>       the implied zero stands where the leading minus itself
+      *>       was found, same idea as the top-level tokenizer's own
+      *>       leading-minus handling.
+               move alt_token_offset(2) to alt_token_offset(1)
+               call 'mpfr_set_d' using alt_numslist(1) by value 0 0
+                 returning nothing
+             end-if
+
+             call 'calculate'
+               using by reference alt_list, parenthdata, c_communication,
+                 did_we_finish, trace-on, precision-bits
              if did_we_finish <> "T" then
                move 0 to found_parentheses
-               exit section
+               go to cleanup
+             end-if
+
+      *>      GROUP-FUNC-KIND was set from the opening token before
+      *>      calculate overwrote that position with this group's
+      *>      plain answer - apply whichever function wrapped the
+      *>      group, if any, to that answer now.
+             if group-func-kind = 'R' then
+               call 'mpfr_cmp_si' using parenthdata by value 0
+                 returning j
+               if j < 0 then
+                 string z"Error: square root of negative number."
+                   into c_communication
+                 move 'F' to did_we_finish
+                 move 0 to found_parentheses
+                 go to cleanup
+               end-if
+               call 'mpfr_sqrt' using parenthdata parenthdata by value 0
+                 returning nothing
+             else
+               if group-func-kind = 'A' then
+                 call 'mpfr_abs' using parenthdata parenthdata by value 0
+                   returning nothing
+               end-if
              end-if
 
              *> this puts the counter back on the start parenthesis.
              move start_parenth_pos to counter
 
              *> replace start parenthesis with evaluated number.
-             call 'mpfr_set' using numbers_list(counter), alt_numslist(1), by value 0
-             call 'mpfr_printf' using z"%.3Rf", numbers_list(counter)
+             call 'mpfr_set' using numbers_list(counter) parenthdata
+               by value 0
              string 'N' into token_type(counter)
              move counter to j
-             add parenthsize to j
-             add 2 to j
-             add 1 to counter
+             add parenthsize to j giving j
+             add 2 to j giving j
+             add 1 to counter giving counter
              *> counter is at dest, j is at src.
              perform varying j from j by 1 until token_type(j) = ';'
                move token_type(j) to token_type(counter)
-               call 'mpfr_set' using numbers_list(counter), numbers_list(j), by value 0
-               add 1 to counter
+               move token_offset(j) to token_offset(counter)
+               call 'mpfr_set' using numbers_list(counter) numbers_list(j)
+                 by value 0
+               add 1 to counter giving counter
              end-perform
 
              string ';' into token_type(counter)
-                 
+
+             if trace-on is not omitted and trace-on = 'T' then
+               move "paren reduced" to trace-label-txt
+               call 'write_trace' using token_list, trace-label-txt
+             end-if
+
              move 0 to found_parentheses
              exit perform
            end-if
          end-perform.
+
+       cleanup.
+         call 'mpfr_clear' using by reference parenthnumber returning nothing
+         exit program.
