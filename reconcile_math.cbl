@@ -0,0 +1,205 @@
+      *>this reads a day's worth of formulas and runs each one through
+      *>both the legacy mathParse engine and the current math_parse
+      *>engine, flagging any formula where the two answers disagree so
+      *>the drift gets caught before it reaches the general ledger.
+       identification division.
+       program-id. reconcile_math.
+       environment division.
+       input-output section.
+       file-control.
+         select formula-file assign to "FORMULAIN"
+           organization line sequential
+           file status is formula-file-status.
+         select report-file assign to "RECONOUT"
+           organization line sequential
+           file status is report-file-status.
+
+       data division.
+       file section.
+       fd formula-file.
+         01 formula-record pic x(2000).
+       fd report-file.
+         01 report-record pic x(132).
+
+       working-storage section.
+         01 formula-file-status pic x(2) value '00'.
+         01 report-file-status pic x(2) value '00'.
+         01 new_comm pic x(2000).
+         01 legacy_comm pic x(2000).
+         01 legacy_final usage pointer.
+         01 end_of_file pic x(1) value 'F'.
+
+         01 new_is_error pic x(1) value 'F'.
+         01 legacy_is_error pic x(1) value 'F'.
+
+         01 cleaned_new pic x(2000) value spaces.
+         01 clean_src pic x(2000) value spaces.
+         01 clean_dst pic x(2000) value spaces.
+         01 clean_pos usage binary-long value 0.
+         01 clean_out usage binary-long value 0.
+
+         copy "outdata.cpy"
+           replacing ==outdata==   by ==new_data==
+                     ==outnumber== by ==new_number==.
+         copy "outdata.cpy"
+           replacing ==outdata==   by ==legacy_data==
+                     ==outnumber== by ==legacy_number==.
+         01 cmp_result usage binary-long value 0.
+
+         copy "mpopts.cpy".
+
+         01 formulas_read usage binary-long value 0.
+         01 formulas_matched usage binary-long value 0.
+         01 formulas_differed usage binary-long value 0.
+         01 formulas_read_disp pic zzzzzzzz9.
+         01 formulas_matched_disp pic zzzzzzzz9.
+         01 formulas_differed_disp pic zzzzzzzz9.
+
+         01 status_text pic x(16) value spaces.
+         01 heading_line pic x(132).
+         01 total_line pic x(132).
+
+       procedure division.
+       0000-mainline.
+         move "RECON" to mpo-job-name
+         call 'mpfr_init2' using by reference new_number by value 4984
+           returning nothing
+         call 'mpfr_init2' using by reference legacy_number by value 4984
+           returning nothing
+
+         open input formula-file
+         if formula-file-status <> '00' then
+           display "Error: could not open FORMULAIN, file status "
+             formula-file-status
+           stop run
+         end-if
+         open output report-file
+         if report-file-status <> '00' then
+           display "Error: could not open RECONOUT, file status "
+             report-file-status
+           stop run
+         end-if
+
+         move spaces to heading_line
+         string "EXPRESSION" '|' "MATH_PARSE" '|' "MATHPARSE" '|'
+           "STATUS" into heading_line
+         write report-record from heading_line
+
+         perform until end_of_file = 'T'
+           read formula-file
+             at end
+               string 'T' into end_of_file
+             not at end
+               perform 1000-run-one-formula
+           end-read
+         end-perform
+
+         move formulas_read to formulas_read_disp
+         move formulas_matched to formulas_matched_disp
+         move formulas_differed to formulas_differed_disp
+         move spaces to total_line
+         string "Formulas read:     " formulas_read_disp into total_line
+         write report-record from total_line
+         move spaces to total_line
+         string "Formulas matched:  " formulas_matched_disp into total_line
+         write report-record from total_line
+         move spaces to total_line
+         string "Formulas differed: " formulas_differed_disp into total_line
+         write report-record from total_line
+
+         close formula-file
+         close report-file
+         stop run.
+
+       1000-run-one-formula.
+         add 1 to formulas_read giving formulas_read
+
+         move spaces to new_comm
+         move formula-record to new_comm
+         call 'math_parse' using by reference new_comm
+           omitted math-parse-options
+
+         move spaces to legacy_comm
+         move formula-record to legacy_comm
+         call 'mathParse' using by reference legacy_comm legacy_final
+
+         perform 2000-classify-new
+         perform 2100-classify-legacy
+
+         if new_is_error = 'T' or legacy_is_error = 'T' then
+           if new_is_error = 'T' and legacy_is_error = 'T' then
+             string "BOTH-ERROR" into status_text
+           else
+             if new_is_error = 'T' then
+               string "NEW-ERROR-ONLY" into status_text
+             else
+               string "LEGACY-ERROR-ONLY" into status_text
+             end-if
+           end-if
+         else
+           perform 3000-strip-commas
+           call 'mpfr_set_str' using new_number cleaned_new
+             by value 10 0 returning nothing
+           call 'mpfr_set_str' using legacy_number legacy_comm
+             by value 10 0 returning nothing
+           call 'mpfr_cmp' using new_number legacy_number
+             returning cmp_result
+           if cmp_result = 0 then
+             string "MATCH" into status_text
+             add 1 to formulas_matched giving formulas_matched
+           else
+             string "DIFFER" into status_text
+             add 1 to formulas_differed giving formulas_differed
+           end-if
+         end-if
+
+      *> blank out the null terminator and whatever's past it so it
+      *> doesn't trip up the line sequential writer below.
+         inspect new_comm converting x'00' to space
+         inspect legacy_comm converting x'00' to space
+         move spaces to report-record
+
+         string formula-record(1:50) '|' new_comm(1:30) '|'
+           legacy_comm(1:30) '|' status_text into report-record
+         write report-record.
+
+      *> a formula counts as "errored" on the new engine if it starts
+      *> with one of the known error-message prefixes (same list the
+      *> detail batch report uses).
+       2000-classify-new.
+         string 'F' into new_is_error
+         if new_comm(1:6) = "Error:" or
+            new_comm(1:18) = "No semicolon found" or
+            new_comm(1:17) = "Parenthesis error" or
+            new_comm(1:20) = "Parenthesis nesting " or
+            new_comm(1:10) = "Bad symbol" or
+            new_comm(1:6) = "Can't " then
+           string 'T' into new_is_error
+         end-if.
+
+       2100-classify-legacy.
+         string 'F' into legacy_is_error
+         if legacy_comm(1:6) = "Error:" or
+            legacy_comm(1:18) = "No semicolon found" or
+            legacy_comm(1:17) = "Parenthesis error" or
+            legacy_comm(1:20) = "Parenthesis nesting " or
+            legacy_comm(1:10) = "Bad symbol" or
+            legacy_comm(1:6) = "Can't " then
+           string 'T' into legacy_is_error
+         end-if.
+
+      *> math_parse's answer has thousands separators in it;
+      *> mathParse's doesn't, so strip them before handing either
+      *> string to mpfr_set_str for a numeric comparison.
+       3000-strip-commas.
+         move new_comm to clean_src
+         move spaces to clean_dst
+         move 1 to clean_out
+         perform varying clean_pos from 1 by 1
+             until clean_src(clean_pos:1) = x'00'
+           if clean_src(clean_pos:1) <> ',' then
+             move clean_src(clean_pos:1) to clean_dst(clean_out:1)
+             add 1 to clean_out giving clean_out
+           end-if
+         end-perform
+         string clean_dst(1:clean_out - 1) x'00' into cleaned_new.
