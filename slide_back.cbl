@@ -9,19 +9,26 @@
          01 place usage binary-long value 0.
 
        linkage section.
-         01 token_list.
-           03 token_type pic x(1) value ';' synchronized occurs 2000 times.
-           03 numberslist occurs 2000 times.
-             05 num usage pointer synchronized.
-             05 padding1 pic x(32) synchronized.
+         copy "token_list.cpy".
+
          01 i usage binary-long.
 
-       procedure division using token_list, i.
+      *>  bit-width for the slot this reinitializes once its old
+      *>  number has slid down - see MPO-PRECISION-BITS in mpopts.cpy.
+      *>  calculate.cbl is this program's only caller and always
+      *>  passes the same value the rest of the formula's numbers
+      *>  were set up with.
+         01 precision-bits usage binary-long.
+
+       procedure division using token_list, i, precision-bits.
 
          perform varying place from i by 2 until token_type(place + 2) = ';'
            move token_type(place + 4) to token_type(place + 2)
            move token_type(place + 3) to token_type(place + 1)
+           move token_offset(place + 4) to token_offset(place + 2)
+           move token_offset(place + 3) to token_offset(place + 1)
            call 'mpfr_clear' using numberslist(place + 2)
            move numberslist(place + 4) to numberslist(place + 2)
-           call 'mpfr_init2' using numberslist(place + 4), by value 4984
-         end-perform.
\ No newline at end of file
+           call 'mpfr_init2' using numberslist(place + 4), by value
+             precision-bits
+         end-perform.
