@@ -1,93 +1,501 @@
        identification division.
        program-id. math_parse.
        environment division.
-     
+       input-output section.
+       file-control.
+         select audit-log assign to "MATHAUDIT"
+           organization line sequential
+           file status is audit-file-status.
+
+         select checkpoint-file assign to "MATHCKPT"
+           organization line sequential
+           file status is checkpoint-file-status.
+
        data division.
+       file section.
+       fd audit-log.
+         01 audit-record pic x(400).
+
+       fd checkpoint-file.
+         copy "checkpoint.cpy".
+
        working-storage section.
       *>  temp_str is giant to make sure the message fits 2000 chars.
          01 temp_str pic x(200000).
-         01 math_string pic x(2000).
+      *>  math_string is sized for the long-formula linkage parameter;
+      *>  string_limit is how far into it we actually scan.
+         01 math_string pic x(100000).
+         01 string_limit usage binary-long value 2000.
          01 foundParentheses usage binary-long value 1.
          01 counter usage binary-long value 0.
          01 parenthsize usage binary-long value 0.
          01 alt_pos usage binary-long value 0.
-         01 endbound usage binary-long value 0.
          01 i usage binary-long value 0.
          01 j usage binary-long value 0.
          01 commas usage binary-long value 0.
+         01 decimal_places usage binary-long value 3.
+         01 decimal_width usage binary-long value 0.
+         01 shift_amount usage binary-long value 0.
+         01 decimal_places_disp pic 99.
+         01 sprintf_format pic x(10) value spaces.
+         01 result_length usage binary-long value 0.
+         01 rounding_mode pic x(1) value 'N'.
+         01 group_char pic x(1) value ','.
+         01 point_char pic x(1) value '.'.
+      *>  which position in TEMP_STR holds the leftmost actual digit of
+      *>  the integer part - 1, unless the number's negative, in which
+      *>  case position 1 is the minus sign mpfr_sprintf wrote and the
+      *>  leftmost digit is one past it. the comma-insertion loop below
+      *>  must never put a separator ahead of this position (same as
+      *>  it never puts one ahead of position 1 for a positive result),
+      *>  and must never count the sign itself as a grouped digit.
+         01 first-digit-pos usage binary-long value 1.
+      *>  1 when TEMP_STR carries a leading minus sign, otherwise 0 -
+      *>  the sign is one more character than the digit-grouping math
+      *>  below (shift_amount, commas) would otherwise know about.
+         01 sign_len usage binary-long value 0.
+         01 accounting-negative pic x(1) value 'F'.
+         01 currency-symbol pic x(3) value spaces.
+         01 currency-symbol-len usage binary-long value 0.
+         01 shiftlen usage binary-long value 0.
+         01 sci-notation-on pic x(1) value 'F'.
+         01 sci-upper-exp usage binary-long value 15.
+         01 sci-lower-exp usage binary-long value -5.
+         01 use-sci pic x(1) value 'F'.
+         01 result-exp usage binary-long value 0.
+         01 exp-sign pic x(1) value '+'.
+         01 exp-digit pic 9(1) value 0.
+         01 trace-on pic x(1) value 'F'.
+         01 precision-bits usage binary-long value 200.
+         01 max-nesting usage binary-long value 50.
+         01 max-nesting-disp pic zzzzzzzz9.
 
          01 building_number pic x(1) value 'F'.
          01 building_offset usage binary-long value 0.
          01 building_space pic x(2000) value zeroes.
 
-         01 parenth_pos usage binary-long.
+      *>  SQRT(...) and ABS(...) - a letter encountered where a number
+      *>  or operator could otherwise start begins buffering a
+      *>  function name here instead of going straight to the "Bad
+      *>  symbol" check below; the '(' that ends the name is what
+      *>  decides whether it was actually SQRT or ABS (see the
+      *>  tokenizer loop further down).
+         01 building_funcname pic x(1) value 'F'.
+         01 funcname_buf pic x(10) value spaces.
+         01 funcname_len usage binary-long value 0.
 
          01 current_token usage binary-long value 1.
 
-         01 token_list.
-           03 token_type pic x(1) synchronized occurs 2000 times.
-           03 numberslist occurs 2000 times.
-             05 num usage pointer synchronized.
-             05 padding1 pic x(750) synchronized.
-
-         01 alt_list.
-           03 alt_token_type pic x(1) synchronized occurs 2000 times.
-           03 alt_numslist occurs 2000 times.
-             05 alt_num usage pointer synchronized.
-             05 padding5 pic x(750) synchronized.
-           
-         01 outdata.
-           05 outnumber usage pointer synchronized.
-           05 padding3 pic x(750).
-         01 parenthdata.
-           05 parenthnumber usage pointer synchronized.
-           05 padding4 pic x(750).
+         copy "token_list.cpy".
+
+         copy "token_list.cpy"
+           replacing ==token_list==    by ==alt_list==
+                     ==token_type==    by ==alt_token_type==
+                     ==token_offset==  by ==alt_token_offset==
+                     ==numberslist==   by ==alt_numslist==
+                     ==num==           by ==alt_num==.
+
+         copy "outdata.cpy".
        01 didwefinish pic x(1) value 'F' synchronized.
-     
+
+      *>  audit log fields - one line written to MATHAUDIT every time
+      *>  a formula is evaluated, success or failure, so auditors can
+      *>  reconstruct how a number was derived months after the fact.
+         01 audit-job pic x(8) value spaces.
+         01 audit-date pic 9(8) value 0.
+         01 audit-time pic 9(8) value 0.
+         01 audit-date-disp pic x(10) value spaces.
+         01 audit-time-disp pic x(8) value spaces.
+         01 audit-status pic x(4) value spaces.
+         01 audit-formula pic x(200) value spaces.
+         01 audit-comm pic x(60) value spaces.
+         01 audit-file-status pic x(2) value '00'.
+         01 dry-run pic x(1) value 'F'.
+
+      *>  checkpoint fields - see MPO-CHECKPOINT in mpopts.cpy.
+         01 checkpoint-on pic x(1) value 'F'.
+         01 checkpoint-file-status pic x(2) value '00'.
+         01 ckp-max usage binary-long value 0.
+
+      *>  batch fields - see MATH-PARSE-RESULTS in mpresults.cpy. only
+      *>  touched when a caller passes that optional parameter; a
+      *>  caller who doesn't is completely unaffected by any of this.
+         01 batch-on pic x(1) value 'F'.
+         01 batch-raw-text pic x(100000) value spaces.
+         01 batch-raw-limit usage binary-long value 0.
+         01 batch-scan-start usage binary-long value 1.
+         01 batch-statement-num usage binary-long value 0.
+         01 batch-max-statements usage binary-long value 50.
+         01 batch-found-one pic x(1) value 'F'.
+         01 batch-semi-pos usage binary-long value 0.
+         01 batch-stmt-len usage binary-long value 0.
+         01 batch-first-comm pic x(2000) value spaces.
+         01 batch-first-errcode usage binary-long value 0.
+         01 current-error-code usage binary-long value 0.
+
+         copy "mpcodes.cpy".
+
        linkage section.
          01 c_communication pic x(2000) synchronized.
-     
+      *>  only needed for formulas too long to fit in c_communication;
+      *>  callers with a normal-size formula can omit this entirely.
+         01 long_math_string pic x(100000) synchronized.
+         copy "mpopts.cpy".
+      *>  optional - a caller that wants to branch on why a formula
+      *>  failed without string-matching C-COMMUNICATION passes this.
+         01 math-parse-error-code usage binary-long synchronized.
+      *>  optional - a caller with named rate-table values to offer
+      *>  the formula passes this; omit it for a formula with no
+      *>  named references at all.
+         copy "mpvars.cpy".
+      *>  optional - a caller with several semicolon-terminated
+      *>  formulas to run in one call passes this; omit it and only
+      *>  the first formula in C-COMMUNICATION ever gets evaluated,
+      *>  same as always.
+         copy "mpresults.cpy".
+
        procedure division
-         using by reference c_communication.
+         using by reference c_communication optional long_math_string
+           optional math-parse-options optional math-parse-error-code
+           optional math-parse-vars optional math-parse-results.
       *> copy input to where we can work with it piece-by-piece.
+         move 2000 to string_limit
+         move spaces to math_string
          move c_communication to math_string
-         call 'mpfr_init2' using by reference parenthnumber by value 4984 returning nothing
-         call 'mpfr_init2' using by reference outnumber by value 4984 returning nothing
+         move 3 to decimal_places
+         move 'N' to rounding_mode
+         move spaces to audit-job
+         move 'F' to dry-run
+         move 'F' to checkpoint-on
+         move 'F' to accounting-negative
+         move spaces to currency-symbol
+         move 0 to currency-symbol-len
+         move 'F' to sci-notation-on
+         move 15 to sci-upper-exp
+         move -5 to sci-lower-exp
+         move 'F' to trace-on
+         move 200 to precision-bits
+         move 50 to max-nesting
+         string ',' into group_char
+         string '.' into point_char
+         if math-parse-error-code is not omitted then
+           move mpc-ok to math-parse-error-code
+         end-if
+         if math-parse-options is not omitted then
+           if mpo-decimal-places >= 0 then
+             move mpo-decimal-places to decimal_places
+           end-if
+           if mpo-precision-bits > 0 then
+             move mpo-precision-bits to precision-bits
+           end-if
+           if mpo-max-nesting > 0 then
+             move mpo-max-nesting to max-nesting
+           end-if
+           if mpo-rounding-mode <> space then
+             move mpo-rounding-mode to rounding_mode
+           end-if
+           if mpo-locale = 'E' then
+             string '.' into group_char
+             string ',' into point_char
+           end-if
+           if mpo-job-name <> space then
+             move mpo-job-name to audit-job
+           end-if
+           if mpo-dry-run = 'Y' then
+             move 'T' to dry-run
+           end-if
+           if mpo-checkpoint = 'Y' then
+             move 'T' to checkpoint-on
+           end-if
+           if mpo-accounting-negative = 'Y' then
+             move 'T' to accounting-negative
+           end-if
+           if mpo-currency-code <> spaces then
+             move 2 to decimal_places
+             evaluate mpo-currency-code
+               when 'USD'
+                 move '$' to currency-symbol
+                 move 1 to currency-symbol-len
+               when 'GBP'
+                 move x'C2A3' to currency-symbol
+                 move 2 to currency-symbol-len
+               when 'EUR'
+                 move x'E282AC' to currency-symbol
+                 move 3 to currency-symbol-len
+             end-evaluate
+           end-if
+           if mpo-sci-notation = 'Y' then
+             move 'T' to sci-notation-on
+             move mpo-sci-upper-exp to sci-upper-exp
+             move mpo-sci-lower-exp to sci-lower-exp
+           end-if
+           if mpo-trace = 'Y' then
+             move 'T' to trace-on
+           end-if
+         end-if
+         if audit-job = space then
+           move "UNKNOWN" to audit-job
+         end-if
+         if long_math_string is not omitted then
+           if long_math_string <> space then
+             move long_math_string to math_string
+             move 100000 to string_limit
+           end-if
+         end-if
+
+      *> MATH-PARSE-RESULTS turns on batch mode - process every
+      *> semicolon-terminated formula in MATH_STRING, not just the
+      *> first, and come back with one entry per formula instead of a
+      *> single answer. a caller who omits it sees exactly the
+      *> one-call-one-formula behavior this always had - NEXT-STATEMENT
+      *> below is a no-op for them and falls straight through.
+         move 'F' to batch-on
+         if math-parse-results is not omitted then
+           move 'T' to batch-on
+           move 0 to mpr-count
+           move math_string to batch-raw-text
+           move string_limit to batch-raw-limit
+           move 1 to batch-scan-start
+           move 0 to batch-statement-num
+         end-if.
+
+       next-statement.
+      *> a resumed checkpoint call below jumps straight past this to
+      *> resume-parens, so this only ever slices out a fresh statement
+      *> when batch mode is on - which checkpoint resume doesn't mix
+      *> with, the same way it never mixed with dry-run.
+         if batch-on = 'T' then
+           perform split-next-statement
+           if batch-found-one = 'F' then
+             if batch-statement-num = 0 then
+               string z"No semicolon found." into c_communication
+               if math-parse-error-code is not omitted then
+                 move mpc-no-semicolon to math-parse-error-code
+               end-if
+             end-if
+             go to batch-finish
+           end-if
+         end-if
+
+      *> remember what was actually submitted for the audit log -
+      *> math_string itself is never overwritten, but c_communication
+      *> is about to become the answer instead of the question.
+         move math_string(1:200) to audit-formula
+         inspect audit-formula converting x'00' to space
+
+      *> swap in any named rate-table values the caller offered before
+      *> anything else touches math_string - a name the caller didn't
+      *> give us a value for is left alone, and falls through to the
+      *> tokenizer's own "Bad symbol" check further down like any
+      *> other character it doesn't recognize.
+         if math-parse-vars is not omitted then
+           call 'substitute_vars' using by reference math_string,
+             string_limit, math-parse-vars
+         end-if
+
+      *> expand any "@NAME" library-formula references before we do
+      *> anything else with math_string - the rest of the pipeline
+      *> never needs to know a name was there at all.
+         string 'T' into didwefinish
+         call 'expand_formula' using by reference math_string,
+           string_limit, didwefinish, c_communication
+         if didwefinish <> 'T' then
+           go to cleanup
+         end-if
+
          string 'F' into building_number
+         string 'F' into building_funcname
+         move 0 to funcname_len
          string 'F' into didwefinish
          move 1 to current_token
 
+      *> a dry run only tokenizes and validates, so there's no reason
+      *> to pay for MPFR setup on 2000 numbers it will never use.
+         if dry-run = 'F' then
+           call 'mpfr_init2' using by reference outnumber by value precision-bits returning nothing
+         end-if
+
          perform varying counter from 1 by 1 until counter = 2000
            string ';' into token_type(counter)
-           call 'mpfr_init2' using by reference num(counter) by value 4984 returning nothing
            string ';' into alt_token_type(counter)
-           call 'mpfr_init2' using by reference alt_num(counter) by value 4984 returning nothing
+           move 0 to token_offset(counter)
+           move 0 to alt_token_offset(counter)
+           if dry-run = 'F' then
+             call 'mpfr_init2' using by reference num(counter) by value precision-bits returning nothing
+             call 'mpfr_init2' using by reference alt_num(counter) by value precision-bits returning nothing
+           end-if
          end-perform
 
          perform varying counter from 1 by 1 until counter = 100
            string ';' into building_space(counter:1)
          end-perform
 
+      *> MPO-CHECKPOINT set and a save from an earlier, unfinished call
+      *> already sitting in MATHCKPT means we pick the parenthesis
+      *> reduction back up from there instead of re-tokenizing - skip
+      *> straight past the tokenizer and every check it would have
+      *> already passed the first time through.
+         if checkpoint-on = 'T' then
+           open input checkpoint-file
+           if checkpoint-file-status = '00' then
+             move 0 to ckp-max
+             read checkpoint-file
+               at end move '10' to checkpoint-file-status
+             end-read
+             perform until checkpoint-file-status <> '00'
+               move ckp-position to ckp-max
+               move ckp-token-type to token_type(ckp-position)
+               if ckp-token-type = 'N' then
+                 move ckp-value to temp_str
+                 inspect temp_str replacing trailing spaces by x'00'
+                 call 'mpfr_set_str' using num(ckp-position) temp_str
+                   by value 0 0 returning nothing
+               end-if
+               read checkpoint-file
+                 at end move '10' to checkpoint-file-status
+               end-read
+             end-perform
+             close checkpoint-file
+             go to resume-parens
+           end-if
+         end-if
+
       *> end program if ending marker (semicolon) not found.
-         perform varying counter from 1 by 1 until counter = 2000
+         perform varying counter from 1 by 1 until counter = string_limit
            if math_string(counter:1) = ';' then
              exit perform
            end-if
          end-perform
-         if counter = 2000 then
+         if counter = string_limit then
            string z"No semicolon found." into c_communication
            go to cleanup.
 
          move 0 to parenthsize
 
       *>first: split into tokens.
-         perform varying counter from 1 by 1 until counter = 2000
+         perform varying counter from 1 by 1 until counter = string_limit
            if math_string(counter:1) = ' ' or math_string(counter:1) = ',' then
              exit perform cycle
-           else if math_string(counter:1) <> '*' and math_string(counter:1) <> '/' and
+           end-if
+
+      *>   a letter where a number or operator could otherwise start -
+      *>   buffer it as the start of a function name (SQRT, ABS) rather
+      *>   than fail it as a bad symbol outright; the '(' that ends the
+      *>   word is what decides whether it was actually SQRT or ABS.
+      *>   kept inline, rather than handed off to a performed paragraph,
+      *>   because the word's closing '(' can GO TO cleanup on a name
+      *>   this program doesn't recognize.
+           if building_funcname = 'T' then
+             if math_string(counter:1) is alphabetic then
+               if funcname_len < 10 then
+                 add 1 to funcname_len giving funcname_len
+                 move math_string(counter:1) to funcname_buf(funcname_len:1)
+               end-if
+               exit perform cycle
+             end-if
+             if math_string(counter:1) <> '(' then
+               string "Bad symbol: " funcname_buf(1:funcname_len) z"."
+                 into c_communication
+               go to cleanup
+             end-if
+
+      *>     the word buffered in FUNCNAME_BUF just hit its '(' - if
+      *>     it's a function this program knows, open a parenthesis
+      *>     group the same way a plain '(' does (nesting count,
+      *>     implied multiplication with whatever came before it), but
+      *>     tag the opening token 'R' (square root) or 'A' (absolute
+      *>     value) instead of '(' so REDUCE_PARENTHESES knows to
+      *>     apply that function to the group's answer once it
+      *>     resolves - see GROUP-FUNC-KIND there.
+             inspect funcname_buf(1:funcname_len)
+               converting "abcdefghijklmnopqrstuvwxyz" to
+                          "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+             if funcname_buf(1:funcname_len) = "SQRT" then
+               string 'R' into token_type(current_token)
+             else
+               if funcname_buf(1:funcname_len) = "ABS" then
+                 string 'A' into token_type(current_token)
+               else
+                 string "Bad symbol: " funcname_buf(1:funcname_len) z"."
+                   into c_communication
+                 go to cleanup
+               end-if
+             end-if
+             compute token_offset(current_token) =
+               counter - funcname_len
+             add 1 to parenthsize giving parenthsize
+      *>       PARENTHSIZE is about to go deeper than MAX-NESTING
+      *>       allows - fail now with a clear message, before a
+      *>       pathologically nested formula runs PARENTHSIZE, and the
+      *>       2000-entry token tables it indexes, past where they can
+      *>       still be trusted.
+             if parenthsize > max-nesting then
+               move max-nesting to max-nesting-disp
+               string "Parenthesis nesting exceeds limit of "
+                 max-nesting-disp "." x'00' into c_communication
+               go to cleanup
+             end-if
+             if current_token > 1 then
+               move current_token to j
+               subtract 1 from j giving j
+               if token_type(j) = 'N' or token_type(j) = ')' then
+      *>         implied multiplication, e.g. "2SQRT(4);" = 2 * sqrt(4)
+      *>         - same idea as implied multiplication before a plain
+      *>         '(' below.
+                 move token_type(current_token) to token_type(current_token + 1)
+                 move token_offset(current_token) to
+                   token_offset(current_token + 1)
+                 string '*' into token_type(current_token)
+      *>         the '*' token has no character of its own - it stays
+      *>         at the offset already in TOKEN_OFFSET(CURRENT_TOKEN),
+      *>         i.e. where the function name it's standing in front of
+      *>         begins.
+                 add 1 to current_token giving current_token
+               end-if
+             end-if
+             add 1 to current_token giving current_token
+             string 'F' into building_funcname
+             move 0 to funcname_len
+             exit perform cycle
+           end-if
+           if building_number = 'F' and math_string(counter:1) is alphabetic
+               then
+             string 'T' into building_funcname
+             move 1 to funcname_len
+             move math_string(counter:1) to funcname_buf(1:1)
+             exit perform cycle
+           end-if
+
+      *>   a number butts straight up against a letter - that's implied
+      *>   multiplication ahead of a function call (e.g. "2SQRT(9)"),
+      *>   so close the number off the same way hitting an operator
+      *>   would, then start buffering the function's name instead of
+      *>   falling through to the bad symbol check below. 'E'/'e' are
+      *>   excluded - those are the number's own exponent marker, not
+      *>   the start of a function name.
+           if building_number = 'T' and math_string(counter:1) is alphabetic
+               and math_string(counter:1) <> 'E' and
+               math_string(counter:1) <> 'e' then
+             string 'F' into building_number
+             subtract 1 from building_offset giving building_offset
+             if dry-run = 'F' then
+               string building_space(1:building_offset) x'00' into temp_str
+               call 'mpfr_set_str' using num(current_token) temp_str
+                 by value 10 0 returning nothing
+             end-if
+             add 1 to current_token giving current_token
+             string 'T' into building_funcname
+             move 1 to funcname_len
+             move math_string(counter:1) to funcname_buf(1:1)
+             exit perform cycle
+           end-if
+
+           if math_string(counter:1) <> '*' and math_string(counter:1) <> '/' and
            math_string(counter:1) <> '+' and math_string(counter:1) <> '-' and
+           math_string(counter:1) <> '^' and math_string(counter:1) <> '%' and
            math_string(counter:1) <> '(' and math_string(counter:1) <> ')' and
            math_string(counter:1) <> ';' and math_string(counter:1) <> '.' and
+           math_string(counter:1) <> 'E' and math_string(counter:1) <> 'e' and
            math_string(counter:1) is not numeric then
              string "Bad symbol: " math_string(counter:1) z"." into c_communication
              go to cleanup
@@ -98,6 +506,7 @@
               (math_string(counter:1) = '.') then
                string 'T' into building_number
                string 'N' into token_type(current_token)
+               move counter to token_offset(current_token)
                move 1 to building_offset
                move math_string(counter:1) to building_space(building_offset:1)
                add 1 to building_offset giving building_offset
@@ -105,6 +514,7 @@
              else
                move math_string(counter:1) to
                token_type(current_token)
+               move counter to token_offset(current_token)
                if token_type(current_token) = ';' then
                   exit perform
                end-if
@@ -118,7 +528,8 @@
                  if current_token > 1 then
                    move current_token to j
                    subtract 1 from j
-                   if token_type(j) = '(' then
+                   if token_type(j) = '(' or token_type(j) = 'R' or
+                       token_type(j) = 'A' then
                      string z"Parenthesis error." into c_communication
                      go to cleanup
                    end-if
@@ -127,14 +538,29 @@
               
                if token_type(current_token) = '(' then
                    add 1 to parenthsize giving parenthsize
+      *>           PARENTHSIZE is about to go deeper than MAX-NESTING
+      *>           allows - fail now with a clear message, before a
+      *>           pathologically nested formula runs PARENTHSIZE, and
+      *>           the 2000-entry token tables it indexes, past where
+      *>           they can still be trusted.
+                 if parenthsize > max-nesting then
+                   move max-nesting to max-nesting-disp
+                   string "Parenthesis nesting exceeds limit of "
+                     max-nesting-disp "." x'00' into c_communication
+                   go to cleanup
+                 end-if
                  if counter > 1 then
                    subtract 1 from current_token giving current_token
                    if token_type(current_token) = 'N' or token_type(current_token) = ')' then
-                     *> implied multiplication
+                     *> implied multiplication - neither it nor the '('
+                     *> it's standing in front of has its own character,
+                     *> so both take the '('s own position in the text.
                      add 1 to current_token giving current_token
                      string '*' into token_type(current_token)
+                     move counter to token_offset(current_token)
                      add 1 to current_token giving current_token
                      string '(' into token_type(current_token)
+                     move counter to token_offset(current_token)
                    else
                      add 1 to current_token giving current_token
                    end-if
@@ -144,17 +570,74 @@
              end-if
            else
              if (math_string(counter:1) is numeric) or
-              (math_string(counter:1) = '.') then
+              (math_string(counter:1) = '.') or
+              (math_string(counter:1) = 'E') or
+              (math_string(counter:1) = 'e') then
+               move math_string(counter:1) to building_space(building_offset:1)
+               add 1 to building_offset giving building_offset
+      *>      a '+'/'-' right after the exponent marker is the
+      *>      exponent's sign, not the next token's operator - e.g.
+      *>      the "-10" in "1.5E-10" belongs to the number, not a
+      *>      subtraction.
+             else if (math_string(counter:1) = '+' or
+                 math_string(counter:1) = '-') and
+                 (building_space(building_offset - 1:1) = 'E' or
+                  building_space(building_offset - 1:1) = 'e') then
                move math_string(counter:1) to building_space(building_offset:1)
                add 1 to building_offset giving building_offset
+             else if math_string(counter:1) = '%' then
+      *>      a '%' right after a number is ambiguous: "10%3" is the
+      *>      modulo operator between two numbers, same as it's always
+      *>      been, but "18%" with nothing but an operator, a paren, a
+      *>      semicolon or a space after it is a percent literal - flag
+      *>      it by peeking past the '%' (skipping spaces/commas the
+      *>      same way the token splitter itself skips them) for what
+      *>      starts the next token.
+               move counter to j
+               add 1 to j giving j
+               perform until j >= string_limit or
+                   (math_string(j:1) <> ' ' and math_string(j:1) <> ',')
+                 add 1 to j giving j
+               end-perform
+               string 'F' into building_number
+               subtract 1 from building_offset
+                   giving building_offset
+               if dry-run = 'F' then
+                 string building_space(1:building_offset) x'00' into temp_str
+                 call 'mpfr_set_str' using num(current_token) temp_str by value 10 0 returning nothing
+               end-if
+               if j < string_limit and
+                   (math_string(j:1) is numeric or math_string(j:1) = '.') then
+      *>          "10%3" - the existing modulo operator. end the
+      *>          number and give '%' its own token, same as before
+      *>          percent literals existed.
+                 add 1 to current_token giving current_token
+                 move math_string(counter:1) to token_type(current_token)
+                 move counter to token_offset(current_token)
+                 add 1 to current_token giving current_token
+               else
+      *>          "18%" - a percent literal. scale the number by 0.01
+      *>          right here at token-build time; the '%' doesn't get
+      *>          a token of its own, same as a number's own digits
+      *>          never do.
+                 if dry-run = 'F' then
+                   call 'mpfr_div_ui' using num(current_token) num(current_token)
+                     by value 100 0 returning nothing
+                 end-if
+                 add 1 to current_token giving current_token
+               end-if
+               exit perform cycle
              else
                string 'F' into building_number
                subtract 1 from building_offset
                    giving building_offset
-               string building_space(1:building_offset) x'00' into temp_str
-               call 'mpfr_set_str' using num(current_token) temp_str by value 10 0 returning nothing
+               if dry-run = 'F' then
+                 string building_space(1:building_offset) x'00' into temp_str
+                 call 'mpfr_set_str' using num(current_token) temp_str by value 10 0 returning nothing
+               end-if
                add 1 to current_token giving current_token
                move math_string(counter:1) to token_type(current_token)
+               move counter to token_offset(current_token)
                if token_type(current_token) = ';' then
                  exit perform
                end-if
@@ -168,7 +651,8 @@
                  if current_token > 1 then
                    move current_token to j
                    subtract 1 from j
-                   if token_type(j) = '(' then
+                   if token_type(j) = '(' or token_type(j) = 'R' or
+                       token_type(j) = 'A' then
                      string z"Parenthesis error." into c_communication
                      go to cleanup
                    end-if
@@ -176,14 +660,29 @@
                end-if
                if token_type(current_token) = '(' then
                  add 1 to parenthsize giving parenthsize
+      *>         PARENTHSIZE is about to go deeper than MAX-NESTING
+      *>         allows - fail now with a clear message, before a
+      *>         pathologically nested formula runs PARENTHSIZE, and
+      *>         the 2000-entry token tables it indexes, past where
+      *>         they can still be trusted.
+                 if parenthsize > max-nesting then
+                   move max-nesting to max-nesting-disp
+                   string "Parenthesis nesting exceeds limit of "
+                     max-nesting-disp "." x'00' into c_communication
+                   go to cleanup
+                 end-if
                  if counter > 1 then
                    subtract 1 from current_token giving current_token
                    if token_type(current_token) = 'N' or token_type(current_token) = ')' then
-                     *> implied multiplication
+                     *> implied multiplication - same reasoning as the
+                     *> other implied-multiplication sites above: give
+                     *> both tokens the '('s own position.
                      add 1 to current_token giving current_token
                      string '*' into token_type(current_token)
+                     move counter to token_offset(current_token)
                      add 1 to current_token giving current_token
                      string '(' into token_type(current_token)
+                     move counter to token_offset(current_token)
                    else
                      add 1 to current_token giving current_token
                    end-if
@@ -199,60 +698,194 @@
            string z"Parenthesis error." into c_communication
            go to cleanup.
 
+      *> a leading minus is a signed adjustment, not a bad start -
+      *> give it an implied leading zero, same idea as implied
+      *> multiplication above, so "-5+3;" works like "0-5+3;" always did.
+         if token_type(1) = '-' then
+           perform varying j from current_token by -1 until j = 0
+             move token_type(j) to token_type(j + 1)
+             move token_offset(j) to token_offset(j + 1)
+             if dry-run = 'F' then
+               call 'mpfr_set' using numberslist(j + 1) numberslist(j) by value 0
+             end-if
+           end-perform
+           string 'N' into token_type(1)
+      *>   the implied zero has no character of its own - it stands
+      *>   right where the leading minus itself was found.
+           move token_offset(2) to token_offset(1)
+           if dry-run = 'F' then
+             call 'mpfr_set_d' using numberslist(1) by value 0 0 returning nothing
+           end-if
+           add 1 to current_token giving current_token
+         end-if
+
          move current_token to j
          subtract 1 from j giving j
          if token_type(j) <> 'N' and token_type(j) <> ')' then
            string z"Can't end statement with operator." into c_communication
            go to cleanup.
-         
+
          move 1 to j
-         if token_type(j) <> 'N' and token_type(j) <> '(' then
+         if token_type(j) <> 'N' and token_type(j) <> '(' and
+             token_type(j) <> 'R' and token_type(j) <> 'A' then
            string z"Can't start statement with operator." into c_communication
            go to cleanup.
 
+      *> everything a dry run cares about - bad symbols, balanced
+      *> parentheses, no operator where a number belongs - has already
+      *> been checked above, so there's nothing left to validate once
+      *> we get here.
+         if dry-run = 'T' then
+           string z"Syntax OK." into c_communication
+           go to cleanup
+         end-if.
+
      *>  parentheses blocks are trouble. let's resolve them.
+       resume-parens.
+      *>  a resumed call jumps straight here, so foundParentheses has
+      *>  to be reset here rather than just before this paragraph -
+      *>  otherwise it would still be holding the 1 the last call left
+      *>  it on, and the loop below would never run at all.
          move 0 to foundParentheses
-         string "T" into didwefinish  
+         string "T" into didwefinish
          perform until foundParentheses = 1
-           perform parenthLoop
+           call 'reduce_parentheses'
+             using by reference alt_list, token_list, didwefinish,
+               foundParentheses, c_communication, trace-on, precision-bits
            if didwefinish <> "T" then
              go to cleanup
            end-if
+           if checkpoint-on = 'T' and foundParentheses <> 1 then
+             perform save-checkpoint
+           end-if
          end-perform
 
          call 'mpfr_set' using outdata numberslist(1) by value 0
          call 'calculate'
-         using token_list, outdata, c_communication, didwefinish
+         using token_list, outdata, c_communication, didwefinish, trace-on,
+           precision-bits
          if didwefinish <> "T" then
            go to cleanup
          end-if
-         
-         call 'mpfr_sprintf' using temp_str "%.3Rf" outnumber returning nothing
+
+      *> figure out whether this result belongs in scientific notation
+      *> before doing any fixed-point formatting work on it at all -
+      *> probe its decimal exponent with a throwaway zero-precision
+      *> %Re conversion ("1e+20", "-3e-05", "0e+00") rather than
+      *> comparing the mpfr value itself against 10**threshold, which
+      *> would overflow a double long before the thresholds that
+      *> matter here.
+         move 'F' to use-sci
+         if sci-notation-on = 'T' then
+           call 'mpfr_sprintf' using temp_str z"%.0Re" outnumber
+             returning nothing
+           move 1 to i
+           if temp_str(1:1) = '-' then
+             move 2 to i
+           end-if
+           if temp_str(i:1) <> '0' then
+             move i to j
+             add 2 to j giving j
+             move '+' to exp-sign
+             if temp_str(j:1) = '-' then
+               move '-' to exp-sign
+             end-if
+             add 1 to j giving j
+             move 0 to result-exp
+             perform until temp_str(j:1) = x'00'
+               move temp_str(j:1) to exp-digit
+               compute result-exp = result-exp * 10 + exp-digit
+               add 1 to j giving j
+             end-perform
+             if exp-sign = '-' then
+               multiply -1 by result-exp giving result-exp
+             end-if
+             if result-exp >= sci-upper-exp or result-exp <= sci-lower-exp
+                 then
+               move 'T' to use-sci
+             end-if
+           end-if
+         end-if
+
+         if use-sci = 'T' then
+      *> scientific notation needs no comma grouping and no implied
+      *> decimal-point shifting - mpfr_sprintf's own %Re output is the
+      *> answer, just uppercased to this shop's "1.235E+20" convention
+      *> and copied straight across, x'00' terminator and all.
+           move decimal_places to decimal_places_disp
+           string '%.' decimal_places_disp 'Re' x'00' into sprintf_format
+           call 'mpfr_sprintf' using temp_str sprintf_format outnumber
+             returning nothing
+           move 1 to j
+           perform until temp_str(j:1) = x'00'
+             if temp_str(j:1) = 'e' then
+               move 'E' to temp_str(j:1)
+             end-if
+             add 1 to j giving j
+           end-perform
+           move j to result_length
+           move temp_str(1:j) to c_communication(1:j)
+         else
+         move decimal_places to decimal_places_disp
+         string '%.' decimal_places_disp 'R' rounding_mode 'f' x'00'
+           into sprintf_format
+         call 'mpfr_sprintf' using temp_str sprintf_format outnumber returning nothing
          string 'T' into didwefinish
 
+         *> decimal_width is the width of ".ddd" (the point plus the
+         *> configured number of digits) - zero decimal places means
+         *> mpfr_sprintf leaves the point off entirely, so there's no
+         *> decimal part at all; shift_amount is that width plus the
+         *> one digit left of the point that doesn't get a comma.
+         if decimal_places = 0 then
+           move 0 to decimal_width
+         else
+           compute decimal_width = decimal_places + 1
+         end-if
+         compute shift_amount = decimal_width + 2
+
+         move 1 to first-digit-pos
+         move 0 to sign_len
+         if temp_str(1:1) = '-' then
+           move 2 to first-digit-pos
+           move 1 to sign_len
+         end-if
 
          *> get string length first.
          move 1 to j
          perform until temp_str(j:1) = x'00'
            add 1 to j giving j
          end-perform
-         
-         *> subtract ".xxx" and a digit
-         subtract 6 from j giving j
+
+      *> subtract the decimal part, a digit, and - if there is one -
+      *> the sign, none of which take part in comma-grouping; add the
+      *> sign back in (along with the decimal part below) once the
+      *> comma count is settled, so it still lands in the final length.
+         subtract shift_amount from j giving j
+         subtract sign_len from j giving j
          divide j by 3 giving i
          move i to commas
          add i to j giving j
-         add 6 to j giving j
+         add shift_amount to j giving j
+         add sign_len to j giving j
          if j > 2001 then
            string z"Error: result can't fit in message." into c_communication
            go to cleanup
          end-if
-           
-         *> we now have the new string's length
+
+         *> we now have the new string's length - remember it so we
+         *> can blank out whatever's left over from the original
+         *> formula past the end of the answer (the answer isn't
+         *> always at least as long as the formula was, now that the
+         *> decimal places are configurable).
+         move j to result_length
          string x'00' into c_communication(j:1)
-         subtract 4 from j giving j
-         subtract i from j giving i
-         move temp_str(i:4) to c_communication(j:4)
+         if decimal_width > 0 then
+           subtract decimal_width from j giving j
+           subtract i from j giving i
+           move temp_str(i:decimal_width) to c_communication(j:decimal_width)
+           move point_char to c_communication(j:1)
+         end-if
          subtract 1 from j giving j
          move 0 to i
          move j to alt_pos
@@ -261,86 +894,271 @@
          *> now copy over the numbers with commas inbetween.
          perform varying counter from j by -1 until counter = 0
            move temp_str(alt_pos:1) to c_communication(counter:1)
-           if counter <> 1 then  
+           if alt_pos > first-digit-pos then
              add 1 to i giving i
            end-if
            if i = 3 then
              subtract 1 from counter giving counter
-             string ',' into c_communication(counter:1)
+             move group_char to c_communication(counter:1)
              move 0 to i
            end-if
              subtract 1 from alt_pos giving alt_pos
-         end-perform.
+         end-perform
+         end-if
+
+      *> accounting format wants "(1,234.50)" instead of "-1,234.50" -
+      *> the minus sign mpfr_sprintf gave us is sitting in position 1,
+      *> so slide the digits left over it and wrap parentheses around
+      *> what's left instead. result_length is the position of the
+      *> x'00' terminator just past the visible digits (see above), not
+      *> the visible length itself, so the closing paren lands right on
+      *> top of that old terminator and a new one gets written one
+      *> position further out.
+         if accounting-negative = 'T' and c_communication(1:1) = '-' then
+           subtract 2 from result_length giving j
+           move c_communication(2:j) to temp_str(1:j)
+           move '(' to c_communication(1:1)
+           move temp_str(1:j) to c_communication(2:j)
+           move ')' to c_communication(result_length:1)
+           add 1 to result_length giving result_length
+           string x'00' into c_communication(result_length:1)
+         end-if
+
+      *> the currency symbol goes right after a leading minus sign or
+      *> opening accounting parenthesis, same place a teller would
+      *> write it, not ahead of it - so find where the digits actually
+      *> start before shifting them right to make room.
+         if currency-symbol-len > 0 then
+           move 1 to j
+           if c_communication(1:1) = '-' or c_communication(1:1) = '(' then
+             move 2 to j
+           end-if
+           subtract j from result_length giving shiftlen
+           move c_communication(j:shiftlen) to temp_str(1:shiftlen)
+           move currency-symbol(1:currency-symbol-len) to
+             c_communication(j:currency-symbol-len)
+           add j to currency-symbol-len giving i
+           move temp_str(1:shiftlen) to c_communication(i:shiftlen)
+           add currency-symbol-len to result_length giving result_length
+           string x'00' into c_communication(result_length:1)
+         end-if
+
+         move spaces to c_communication(result_length + 1:).
 
        cleanup.
-         call 'mpfr_clear' using by reference parenthnumber returning nothing
-         call 'mpfr_clear' using by reference outnumber returning nothing
-         perform varying counter from 1 by 1 until counter = 2000
-           call 'mpfr_clear' using by reference numberslist(counter) returning nothing
-           call 'mpfr_clear' using by reference alt_numslist(counter) returning nothing
-         end-perform
-         
+         if dry-run = 'F' then
+           call 'mpfr_clear' using by reference outnumber returning nothing
+           perform varying counter from 1 by 1 until counter = 2000
+             call 'mpfr_clear' using by reference numberslist(counter) returning nothing
+             call 'mpfr_clear' using by reference alt_numslist(counter) returning nothing
+           end-perform
+         end-if
+
+      *> the call is finishing, answer or error, rather than abending -
+      *> any checkpoint it was keeping has served its purpose, so clear
+      *> it out. otherwise a later call with MPO-CHECKPOINT set would
+      *> mistake this finished job's leftovers for one still mid-
+      *> reduction and resume a formula that's already been answered.
+         if checkpoint-on = 'T' then
+           open input checkpoint-file
+           if checkpoint-file-status = '00' then
+             close checkpoint-file
+             delete file checkpoint-file
+           end-if
+         end-if
+
+      *> by now c_communication holds whatever the caller should see -
+      *> the formatted answer on success, or the error text on any of
+      *> the go-to-cleanup paths above - classify it into a returnable
+      *> code before anything else, so a failing dry run reports the
+      *> same code a real evaluation would have.
+         if c_communication(1:6) = "Error:" or
+            c_communication(1:18) = "No semicolon found" or
+            c_communication(1:17) = "Parenthesis error" or
+            c_communication(1:20) = "Parenthesis nesting " or
+            c_communication(1:10) = "Bad symbol" or
+            c_communication(1:6) = "Can't " then
+           move "FAIL" to audit-status
+         else
+           move "OK" to audit-status
+         end-if
+
+         evaluate true
+           when c_communication(1:18) = "No semicolon found"
+             move mpc-no-semicolon to current-error-code
+           when c_communication(1:10) = "Bad symbol"
+             move mpc-bad-symbol to current-error-code
+           when c_communication(1:17) = "Parenthesis error"
+             move mpc-parenthesis-error to current-error-code
+           when c_communication(1:20) = "Parenthesis nesting "
+             move mpc-nesting-too-deep to current-error-code
+           when c_communication(1:24) = "Can't end statement with"
+             move mpc-operator-at-end to current-error-code
+           when c_communication(1:26) = "Can't start statement with"
+             move mpc-operator-at-start to current-error-code
+           when c_communication(1:34) = "Error: Multiple operators in a row"
+             move mpc-multiple-operators to current-error-code
+           when c_communication(1:21) = "Error: divide by zero"
+             move mpc-divide-by-zero to current-error-code
+           when c_communication(1:13) = "Error: square"
+             move mpc-sqrt-negative to current-error-code
+           when c_communication(1:28) = "Error: result can't fit in m"
+             move mpc-result-too-long to current-error-code
+           when c_communication(1:24) = "Error: formula not found"
+             move mpc-formula-not-found to current-error-code
+           when c_communication(1:35) = "Error: formula library unavailable."
+             move mpc-formula-not-found to current-error-code
+           when c_communication(1:24) = "Error: can't checkpoint "
+             move mpc-checkpoint-too-large to current-error-code
+           when audit-status = "FAIL"
+             move mpc-bad-symbol to current-error-code
+           when other
+             move mpc-ok to current-error-code
+         end-evaluate
+         if math-parse-error-code is not omitted then
+           move current-error-code to math-parse-error-code
+         end-if
+
+      *> a dry run never evaluated anything, so it doesn't belong on
+      *> the audit log - only real formula evaluations do; the error
+      *> code above is still reported either way.
+         if dry-run = 'T' then
+           go to batch-record
+         end-if
+
+         accept audit-date from date yyyymmdd
+         accept audit-time from time
+         move audit-date to audit-date-disp
+         move audit-time to audit-time-disp
+
+         move c_communication(1:60) to audit-comm
+         inspect audit-comm converting x'00' to space
+
+         move spaces to audit-record
+         string audit-date-disp '|' audit-time-disp '|' audit-job '|'
+           audit-formula '|' audit-comm '|' audit-status
+           into audit-record
+      *>  extend appends to the existing log; but the very first call
+      *>  in a fresh environment has no log to extend yet, so fall
+      *>  back to creating it when extend reports "file not found".
+         open extend audit-log
+         if audit-file-status = '35' then
+           open output audit-log
+         end-if
+         write audit-record
+         close audit-log.
+
+      *> every path through cleanup, dry run or not, error or not,
+      *> ends up here with CURRENT-ERROR-CODE holding this statement's
+      *> answer. outside batch mode this is a no-op straight through to
+      *> DRY-RUN-EXIT, same as before MATH-PARSE-RESULTS existed.
+       batch-record.
+         if batch-on = 'T' then
+           if batch-statement-num <= batch-max-statements then
+             move c_communication(1:60) to mpr-text(batch-statement-num)
+             inspect mpr-text(batch-statement-num)
+               converting x'00' to space
+             move current-error-code to mpr-error-code(batch-statement-num)
+             move batch-statement-num to mpr-count
+           end-if
+           if batch-statement-num = 1 then
+             move c_communication to batch-first-comm
+             move current-error-code to batch-first-errcode
+           end-if
+           if batch-scan-start <= batch-raw-limit and
+               batch-statement-num < batch-max-statements then
+             go to next-statement
+           end-if
+         end-if
+         go to batch-finish.
+
+      *> the batch is done (or was never started) - C-COMMUNICATION and
+      *> MATH-PARSE-ERROR-CODE come back holding the *first* formula's
+      *> answer, same thing a caller who only ever submitted one
+      *> formula would see; the full list is in MATH-PARSE-RESULTS.
+       batch-finish.
+         if batch-on = 'T' and batch-statement-num > 0 then
+           move batch-first-comm to c_communication
+           if math-parse-error-code is not omitted then
+             move batch-first-errcode to math-parse-error-code
+           end-if
+         end-if.
+
+       dry-run-exit.
          exit program.
 
-       parenthLoop.
-         perform varying counter from 1 by 1 until counter = 2000
-           string ';' into alt_token_type(counter)
-           call 'mpfr_set_d' using by reference alt_numslist(counter) by value 0 0 returning nothing
-         end-perform
+      *> slices the next semicolon-terminated formula out of
+      *> BATCH-RAW-TEXT, starting at BATCH-SCAN-START, into MATH_STRING
+      *> - the same buffer the rest of the pipeline already works off
+      *> of for a single-formula call - so nothing past this point
+      *> needs to know a batch is even involved. BATCH-FOUND-ONE comes
+      *> back 'F' once nothing more than trailing blanks is left.
+       split-next-statement.
+         move 'F' to batch-found-one
+         move 0 to batch-semi-pos
+         if batch-scan-start <= batch-raw-limit then
+           perform varying counter from batch-scan-start by 1
+               until counter > batch-raw-limit
+             if batch-raw-text(counter:1) = ';' then
+               move counter to batch-semi-pos
+               exit perform
+             end-if
+           end-perform
+         end-if
+         if batch-semi-pos > 0 then
+           move 'T' to batch-found-one
+           compute batch-stmt-len = batch-semi-pos - batch-scan-start + 1
+           move spaces to math_string
+           move batch-raw-text(batch-scan-start:batch-stmt-len)
+             to math_string(1:batch-stmt-len)
+           compute string_limit = batch-stmt-len + 1
+           add 1 to batch-statement-num giving batch-statement-num
+           compute batch-scan-start = batch-semi-pos + 1
+         end-if.
 
-         *> we need the semicolon's position.
-         perform varying counter from 1 by 1 until counter = 2000
-           if token_type(counter) = ';' then
+      *> called mid-reduction, once per parenthesis resolved, whenever
+      *> MPO-CHECKPOINT is set - rewrites MATHCKPT with every token
+      *> still standing, 1 through the ';' that ends the formula, so
+      *> the next call can pick the reduction back up from here
+      *> instead of starting over if this one abends before it's done.
+       save-checkpoint.
+         perform varying i from 1 by 1 until i = 2000
+           if token_type(i) = ';' then
              exit perform
            end-if
          end-perform
-         move counter to endbound
-           
-         perform varying counter from endbound by -1 until counter = 0
-           move 1 to foundParentheses
-           if token_type(counter) = ')' then
-             move counter to parenth_pos
-           end-if
-           if token_type(counter) = '(' then
-             *> say we have a statement: (N+(N*N));
-             *> adding 1 to counter focuses on the second N. we're going backwards.
-             add 1 to counter giving counter
-             *> token indexing technically starts at 2 (1 is initial number).
-             move 2 to alt_pos
-             move 0 to parenthsize
-             perform varying j from counter by 1 until j = parenth_pos
-               move token_type(j) to alt_token_type(alt_pos)
-               call 'mpfr_set' using alt_numslist(alt_pos) numberslist(j) by value 0
-               add 1 to alt_pos giving alt_pos
-               add 1 to parenthsize giving parenthsize
+         move i to ckp-max
+
+         open output checkpoint-file
+         perform varying counter from 1 by 1 until counter > ckp-max
+           move counter to ckp-position
+           move token_type(counter) to ckp-token-type
+           move spaces to ckp-value
+           if token_type(counter) = 'N' then
+             call 'mpfr_sprintf' using temp_str z"%Ra" num(counter)
+               returning nothing
+             move 0 to j
+             perform until temp_str(j + 1:1) = x'00' or j = 1301
+               add 1 to j giving j
              end-perform
-             *> here's where we handle that initial number.
-             call 'mpfr_set' using parenthdata alt_numslist(2) by value 0
-             call 'calculate'
-             using by reference alt_list, parenthdata, c_communication, didwefinish
-             if didwefinish <> "T" then
-               move 0 to foundParentheses
-               exit section
+      *>     CKP-VALUE is only PIC X(1300) - comfortably wide enough
+      *>     for the hex-float text "%Ra" produces at the 4984-bit
+      *>     precision this repo has always run at, but MPO-PRECISION-
+      *>     BITS carries no upper bound of its own. writing a
+      *>     checkpoint that can't hold this number's full precision
+      *>     would come back wrong - or not at all - on resume with no
+      *>     error to show for it, so fail the call cleanly instead and
+      *>     leave no checkpoint behind to resume from.
+             if j > 1300 then
+               close checkpoint-file
+               delete file checkpoint-file
+               string "Error: can't checkpoint - MPO-PRECISION-BITS is"
+                 z" too high for MATHCKPT to hold this number."
+                 into c_communication
+               go to cleanup
              end-if
-             *> this puts the counter back on the start parenthesis.
-             subtract 1 from counter giving counter
-             *> replace start parenthesis with evaluated number.
-             call 'mpfr_set' using numberslist(counter) parenthdata by value 0
-             string 'N' into token_type(counter)
-             move counter to j
-             add parenthsize to j giving j
-             add 2 to j giving j
-             add 1 to counter giving counter
-             *> counter is at dest, j is at src.
-             perform varying j from j by 1 until token_type(j) = ';'
-               move token_type(j) to token_type(counter)
-               call 'mpfr_set' using numberslist(counter) numberslist(j) by value 0
-               add 1 to counter giving counter
-             end-perform
-
-             string ';' into token_type(counter)
-                 
-             move 0 to foundParentheses
-             exit perform
+             move temp_str(1:j) to ckp-value
            end-if
-         end-perform.
+           write checkpoint-record
+         end-perform
+         close checkpoint-file.
