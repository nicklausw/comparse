@@ -0,0 +1,10 @@
+      *>  shared layout for a single mpfr number passed back as an
+      *>  answer (calculate's outdata, reduce_parentheses' parenthdata,
+      *>  and similar). copy this under a different name wherever a
+      *>  second one of these is needed, e.g.:
+      *>    copy "outdata.cpy"
+      *>      replacing ==outdata==   by ==parenthdata==
+      *>                ==outnumber== by ==parenthnumber==.
+         01 outdata.
+           05 outnumber usage pointer synchronized.
+           05 mpfr_padding pic x(750) synchronized.
